@@ -0,0 +1,8 @@
+      *    GRADSCAL.cob - LAYOUT DO ARQUIVO DE PARAMETROS DA ESCALA
+      *    DE CONCEITOS (NOTA DE CORTE POR FAIXA), COMPARTILHADO
+      *    ENTRE PROGCOB08 E PROGCOB09. UMA LINHA POR FAIXA, DA MAIOR
+      *    NOTA DE CORTE PARA A MENOR; A PRIMEIRA FAIXA CUJA NOTA DE
+      *    CORTE A MEDIA DO ALUNO ALCANCAR DEFINE O RESULTADO.
+       01  GRADE-SCALE-RECORD.
+           02  ESCALA-ROTULO          PIC X(12).
+           02  ESCALA-NOTA-MINIMA     PIC 9(02)V99.
