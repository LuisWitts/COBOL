@@ -0,0 +1,18 @@
+      *    CTLTOT.cob - LAYOUT DO ARQUIVO DE TOTAIS DE CONTROLE
+      *    (CONTROL-TOTALS-FILE), GRAVADO PELA ROTINA CTLTOTRTN AO
+      *    FINAL DE CADA JOB EM LOTE, COM A QUANTIDADE DE REGISTROS
+      *    LIDOS/PROCESSADOS/REJEITADOS DAQUELA EXECUCAO, PARA O
+      *    RELATORIO DE FECHAMENTO DO DIA (PROGCOB18) CONSOLIDAR
+      *    TODOS OS JOBS DA NOITE EM UM SO LUGAR.
+       01  CONTROL-TOTALS-RECORD.
+           02  CTLT-PROGRAMA          PIC X(09).
+           02  CTLT-SEP1              PIC X(02).
+           02  CTLT-DATA              PIC 9(08).
+           02  CTLT-SEP2              PIC X(02).
+           02  CTLT-HORA              PIC 9(08).
+           02  CTLT-SEP3              PIC X(02).
+           02  CTLT-LIDOS             PIC 9(07).
+           02  CTLT-SEP4              PIC X(02).
+           02  CTLT-PROCESSADOS       PIC 9(07).
+           02  CTLT-SEP5              PIC X(02).
+           02  CTLT-REJEITADOS        PIC 9(07).
