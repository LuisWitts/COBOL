@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTROTINA.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: ROTINA COMPARTILHADA DE CARIMBO DE DATA,
+      *    usada por todo job batch que precisa imprimir a
+      *    data de execucao no cabecalho de um relatorio, saber
+      *    se a data e dia util (fim de semana / feriado) e
+      *    formatar a data no padrao regional do destinatario.
+      *    data = 09/08/2026
+      *
+      *    PARAMETROS (LINKAGE SECTION) :
+      *    LK-DATA          - data a tratar (AAAAMMDD)
+      *    LK-FORMATO       - 1=DD/MM/AAAA 2=MM/DD/AAAA
+      *                       3=DIA DE MES DE ANO (por extenso)
+      *    LK-DATA-FORMATADA- data formatada de acordo com LK-FORMATO
+      *    LK-DIA-SEMANA    - 1=DOMINGO ... 7=SABADO
+      *    LK-DIA-UTIL      - 'S' dia util / 'N' fim de semana ou
+      *                       feriado cadastrado em HOLIDAY-FILE
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAYS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HOLIDAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+       01  HOLIDAY-RECORD            PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-HOLIDAY-STATUS        PIC X(02) VALUE SPACES.
+       77  WRK-HOLIDAY-EOF           PIC X(01) VALUE 'N'.
+           88  FIM-FERIADOS                    VALUE 'S'.
+       77  WRK-ENCONTROU-FERIADO     PIC X(01) VALUE 'N'.
+           88  E-FERIADO                       VALUE 'S'.
+       77  WRK-DATA-NUM              PIC 9(08) VALUE ZEROS.
+       77  WRK-DIAS-ABS              PIC 9(09) VALUE ZEROS.
+       77  WRK-DIAS-REF              PIC 9(09) VALUE ZEROS.
+       77  WRK-DIA-SEMANA-CALC       PIC 9(01) VALUE ZEROS.
+
+       01  TB-NOME-MES.
+           02  FILLER                PIC X(09) VALUE 'JANEIRO  '.
+           02  FILLER                PIC X(09) VALUE 'FEVEREIRO'.
+           02  FILLER                PIC X(09) VALUE 'MARCO    '.
+           02  FILLER                PIC X(09) VALUE 'ABRIL    '.
+           02  FILLER                PIC X(09) VALUE 'MAIO     '.
+           02  FILLER                PIC X(09) VALUE 'JUNHO    '.
+           02  FILLER                PIC X(09) VALUE 'JULHO    '.
+           02  FILLER                PIC X(09) VALUE 'AGOSTO   '.
+           02  FILLER                PIC X(09) VALUE 'SETEMBRO '.
+           02  FILLER                PIC X(09) VALUE 'OUTUBRO  '.
+           02  FILLER                PIC X(09) VALUE 'NOVEMBRO '.
+           02  FILLER                PIC X(09) VALUE 'DEZEMBRO '.
+       01  TB-NOME-MES-RED REDEFINES TB-NOME-MES.
+           02  TB-MES-NOME           PIC X(09) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01  LK-DATA.
+           02  LK-ANO                PIC 9(04).
+           02  LK-MES                PIC 9(02).
+           02  LK-DIA                PIC 9(02).
+       01  LK-FORMATO                PIC 9(01).
+       01  LK-DATA-FORMATADA         PIC X(20).
+       01  LK-DIA-SEMANA             PIC 9(01).
+       01  LK-DIA-UTIL               PIC X(01).
+
+       PROCEDURE DIVISION USING LK-DATA LK-FORMATO
+               LK-DATA-FORMATADA LK-DIA-SEMANA LK-DIA-UTIL.
+       0001-PRINCIPAL.
+           PERFORM 0100-CALCULAR-DIA-SEMANA.
+           PERFORM 0200-FORMATAR-DATA.
+           PERFORM 0300-VERIFICAR-DIA-UTIL.
+           GOBACK.
+
+       0100-CALCULAR-DIA-SEMANA.
+      *    01/01/2000 foi um sabado (dia-semana 7); usamos essa
+      *    data como referencia para o calculo por modulo 7.
+           MOVE LK-DATA TO WRK-DATA-NUM.
+           COMPUTE WRK-DIAS-ABS =
+               FUNCTION INTEGER-OF-DATE (WRK-DATA-NUM).
+           COMPUTE WRK-DIAS-REF =
+               FUNCTION INTEGER-OF-DATE (20000101).
+           COMPUTE WRK-DIA-SEMANA-CALC =
+               FUNCTION MOD (WRK-DIAS-ABS - WRK-DIAS-REF + 6, 7) + 1.
+           MOVE WRK-DIA-SEMANA-CALC TO LK-DIA-SEMANA.
+
+       0200-FORMATAR-DATA.
+           EVALUATE LK-FORMATO
+               WHEN 2
+                   STRING LK-MES    '/' LK-DIA    '/' LK-ANO
+                       DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+               WHEN 3
+                   STRING LK-DIA ' DE '
+                       TB-MES-NOME (LK-MES) ' DE ' LK-ANO
+                       DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+               WHEN OTHER
+                   STRING LK-DIA    '/' LK-MES    '/' LK-ANO
+                       DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+           END-EVALUATE.
+
+       0300-VERIFICAR-DIA-UTIL.
+           MOVE 'S' TO LK-DIA-UTIL.
+           IF LK-DIA-SEMANA = 1 OR LK-DIA-SEMANA = 7
+               MOVE 'N' TO LK-DIA-UTIL
+           ELSE
+               PERFORM 0310-PROCURAR-FERIADO
+               IF E-FERIADO
+                   MOVE 'N' TO LK-DIA-UTIL
+               END-IF
+           END-IF.
+
+       0310-PROCURAR-FERIADO.
+           MOVE 'N' TO WRK-HOLIDAY-EOF.
+           MOVE 'N' TO WRK-ENCONTROU-FERIADO.
+           OPEN INPUT HOLIDAY-FILE.
+           IF WRK-HOLIDAY-STATUS = '00'
+               READ HOLIDAY-FILE
+                   AT END MOVE 'S' TO WRK-HOLIDAY-EOF
+               END-READ
+               PERFORM UNTIL FIM-FERIADOS
+                   IF HOLIDAY-RECORD = WRK-DATA-NUM
+                       MOVE 'S' TO WRK-ENCONTROU-FERIADO
+                       MOVE 'S' TO WRK-HOLIDAY-EOF
+                   ELSE
+                       READ HOLIDAY-FILE
+                           AT END MOVE 'S' TO WRK-HOLIDAY-EOF
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE HOLIDAY-FILE
+           END-IF.
