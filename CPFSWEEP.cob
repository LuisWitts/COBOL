@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFSWEEP.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: VARREDURA EM LOTE DE TODOS OS CPFS DO CADASTRO
+      *    DE CLIENTES (CUSTOMER-MASTER), FORMATANDO E VALIDANDO
+      *    CADA UM PELA ROTINA CPFVALID E GRAVANDO UM ARQUIVO DE
+      *    EXCECOES COM TODO REGISTRO MAL FORMADO OU INVALIDO.
+      *    data = 09/08/2026
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CPF REJEITADO TAMBEM GRAVADO NO LOG DE
+      *                     EXCECOES COMPARTILHADO (EXCPRTN), PARA QUE
+      *                     A VARREDURA APARECA NO QUADRO DIARIO DE
+      *                     REJEITOS JUNTO COM OS DEMAIS JOBS.
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CUST-STATUS.
+
+           SELECT CPF-EXCEPTION-FILE ASSIGN TO 'CPFEXCP'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY 'CUSTMAST.cob'.
+
+       FD  CPF-EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           02  EXCP-NUMERO           PIC 9(06).
+           02  EXCP-SEP1             PIC X(02).
+           02  EXCP-NOME             PIC X(20).
+           02  EXCP-SEP2             PIC X(02).
+           02  EXCP-CPF              PIC X(11).
+           02  EXCP-SEP3             PIC X(02).
+           02  EXCP-MOTIVO           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CUST-STATUS           PIC X(02) VALUE SPACES.
+       77  WRK-EOF                   PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                     VALUE 'S'.
+       77  WRK-CPF-VALIDO            PIC X(01) VALUE 'S'.
+       77  WRK-CPF-ED                PIC ZZZ.ZZZ.ZZ9/99.
+       77  WRK-QT-LIDOS              PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-EXCECOES           PIC 9(05) VALUE ZEROS.
+       77  WRK-MOTIVO                PIC X(30) VALUE SPACES.
+       77  WRK-PROGRAMA-ID           PIC X(09) VALUE 'CPFSWEEP'.
+       77  WRK-REFERENCIA-LOG        PIC X(20) VALUE SPACES.
+       77  WRK-MOTIVO-LOG            PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT CPF-EXCEPTION-FILE.
+           READ CUSTOMER-MASTER
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT-LIDOS.
+           IF CUST-CPF IS NOT NUMERIC
+               MOVE 'CPF COM CARACTERES INVALIDOS' TO WRK-MOTIVO
+               PERFORM 0210-GRAVAR-EXCECAO
+           ELSE
+               MOVE CUST-CPF TO WRK-CPF-ED
+               CALL 'CPFVALID' USING CUST-CPF WRK-CPF-VALIDO END-CALL
+               IF WRK-CPF-VALIDO NOT = 'S'
+                   MOVE 'DIGITO VERIFICADOR INVALIDO' TO WRK-MOTIVO
+                   PERFORM 0210-GRAVAR-EXCECAO
+               END-IF
+           END-IF.
+           READ CUSTOMER-MASTER
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-GRAVAR-EXCECAO.
+           ADD 1 TO WRK-QT-EXCECOES.
+           INITIALIZE EXCEPTION-RECORD.
+           MOVE CUST-NUMERO TO EXCP-NUMERO.
+           MOVE CUST-NOME   TO EXCP-NOME.
+           MOVE CUST-CPF    TO EXCP-CPF.
+           MOVE WRK-MOTIVO  TO EXCP-MOTIVO.
+           WRITE EXCEPTION-RECORD.
+           MOVE CUST-CPF    TO WRK-REFERENCIA-LOG.
+           MOVE WRK-MOTIVO  TO WRK-MOTIVO-LOG.
+           CALL 'EXCPRTN' USING WRK-PROGRAMA-ID WRK-REFERENCIA-LOG
+               WRK-MOTIVO-LOG
+           END-CALL.
+
+       0300-FINALIZAR.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE CPF-EXCEPTION-FILE.
+           DISPLAY ' ---------------------- '.
+           DISPLAY 'CLIENTES LIDOS     : ' WRK-QT-LIDOS.
+           DISPLAY 'CPFS EM EXCECAO    : ' WRK-QT-EXCECOES.
+           DISPLAY ' FIM DA VARREDURA DE CPF '.
