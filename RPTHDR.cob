@@ -0,0 +1,21 @@
+      *    RPTHDR.cob - LAYOUT DAS LINHAS DE CABECALHO E RODAPE DE
+      *    PAGINA MONTADAS PELA ROTINA COMPARTILHADA RPTHDRTN, PARA
+      *    QUE OS RELATORIOS DISPLAY-BASED (BOLETINS, RESUMO DE
+      *    VENDAS, FOLHA DE PAGAMENTO) TENHAM UM CABECALHO/RODAPE NO
+      *    MESMO FORMATO EM VEZ DE CADA UM MONTAR O SEU.
+       01  RPT-CABECALHO-LINHA.
+           02  FILLER                 PIC X(10) VALUE 'PROGRAMA: '.
+           02  RPT-CAB-PROGRAMA       PIC X(09).
+           02  FILLER                 PIC X(03) VALUE SPACES.
+           02  FILLER                 PIC X(06) VALUE 'DATA: '.
+           02  RPT-CAB-DATA           PIC X(20).
+           02  FILLER                 PIC X(03) VALUE SPACES.
+           02  FILLER                 PIC X(08) VALUE 'PAGINA: '.
+           02  RPT-CAB-PAGINA         PIC ZZZ9.
+
+       01  RPT-RODAPE-LINHA.
+           02  FILLER                 PIC X(14) VALUE 'FIM DA PAGINA '.
+           02  RPT-ROD-PAGINA         PIC ZZZ9.
+           02  FILLER                 PIC X(03) VALUE SPACES.
+           02  FILLER                 PIC X(10) VALUE 'PROGRAMA: '.
+           02  RPT-ROD-PROGRAMA       PIC X(09).
