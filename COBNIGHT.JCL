@@ -0,0 +1,65 @@
+//COBNIGHT JOB (ACCTNO),'FECHAMENTO NOTURNO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB STREAM DE FECHAMENTO NOTURNO DOS JOBS PROGCOBXX EM LOTE:       *
+//* FOLHA DE PAGAMENTO -> NOTAS -> VENDAS -> INVESTIMENTOS -> RELATORIO*
+//* CONSOLIDADO DE FECHAMENTO DO DIA.                                  *
+//*                                                                    *
+//* CADA PASSO SO EXECUTA SE O PASSO IMEDIATAMENTE ANTERIOR TERMINOU   *
+//* COM RC=0. COND=(0,NE,STEPNNN) BYPASSA O PASSO QUANDO O RC DO PASSO *
+//* REFERENCIADO FOI DIFERENTE DE ZERO; O JCL PROPAGA O BYPASS PARA OS *
+//* PASSOS SEGUINTES AUTOMATICAMENTE, ENTAO BASTA ENCADEAR CADA PASSO  *
+//* NO SEU PREDECESSOR IMEDIATO, SEM REPETIR TODOS OS ANTERIORES.      *
+//*                                                                    *
+//* PROGCOB09 (CONSULTA DE NOTA DE UM UNICO ALUNO) NAO ENTRA NESTA     *
+//* ESTEIRA - E UM PROGRAMA DE CONSOLE PARA USO INTERATIVO, NAO UM JOB *
+//* DE LOTE NOTURNO.                                                   *
+//*                                                                    *
+//* O PASSO 4 (PROGCOB17) LE O MODO DE OPERACAO (B=LOTE POR CONTA,     *
+//* G=BUSCA DE META) DE UM CARTAO NO SYSIN; AQUI SEMPRE VAI 'B' PARA   *
+//* QUE O PROGRAMA RODE O CRONOGRAMA EM LOTE SEM PARAR ESPERANDO       *
+//* ENTRADA DO OPERADOR. A BUSCA DE META E UM CALCULO SOB DEMANDA,     *
+//* RODADO A PARTE PELO OPERADOR QUANDO PRECISO.                       *
+//*********************************************************************
+//JOBLIB   DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//*        PASSO 1 - FOLHA DE PAGAMENTO
+//STEP010  EXEC PGM=PROGCOB04
+//EMPMAST  DD DSN=PROD.PAYROLL.EMPMAST,DISP=SHR
+//CTLTOT   DD DSN=PROD.CONTROL.CTLTOT,
+//            DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*        PASSO 2 - NOTAS DA TURMA (LOTE)
+//STEP020  EXEC PGM=PROGCOB08,COND=(0,NE,STEP010)
+//STUGRADE DD DSN=PROD.GRADES.STUGRADE,DISP=SHR
+//GRADSCAL DD DSN=PROD.GRADES.GRADSCAL,DISP=SHR
+//EXCPLOG  DD DSN=PROD.CONTROL.EXCPLOG,
+//            DISP=(MOD,CATLG,CATLG)
+//CTLTOT   DD DSN=PROD.CONTROL.CTLTOT,
+//            DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*        PASSO 3 - FECHAMENTO DE VENDAS DO DIA
+//STEP030  EXEC PGM=PROGCOB16,COND=(0,NE,STEP020)
+//SALETRAN DD DSN=PROD.SALES.SALETRAN,DISP=SHR
+//SALEROLL DD DSN=PROD.SALES.SALEROLL,DISP=SHR
+//CTLTOT   DD DSN=PROD.CONTROL.CTLTOT,
+//            DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*        PASSO 4 - CRONOGRAMA DE INVESTIMENTOS (MODO LOTE)
+//STEP040  EXEC PGM=PROGCOB17,COND=(0,NE,STEP030)
+//INVMAST  DD DSN=PROD.INVEST.INVMAST,DISP=SHR
+//INVRATE  DD DSN=PROD.INVEST.INVRATE,DISP=SHR
+//CTLTOT   DD DSN=PROD.CONTROL.CTLTOT,
+//            DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+/*
+//*
+//*        PASSO 5 - RELATORIO CONSOLIDADO DE FECHAMENTO DO DIA
+//STEP050  EXEC PGM=PROGCOB18,COND=(0,NE,STEP040)
+//CTLTOT   DD DSN=PROD.CONTROL.CTLTOT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
