@@ -0,0 +1,8 @@
+      *    INVRATE.cob - TABELA DE TAXAS MENSAIS VARIAVEIS POR FAIXA
+      *    DE MES (INVESTMENT-RATE-FILE), USADA PELO PROGCOB17 PARA
+      *    MODELAR CONTRATOS COM TAXA PROMOCIONAL NO INICIO E
+      *    REAJUSTES AO LONGO DO PRAZO, EM VEZ DE UMA TAXA UNICA.
+       01  INVESTMENT-RATE-RECORD.
+           02  TAXA-MES-INICIAL       PIC 9(03).
+           02  TAXA-MES-FINAL         PIC 9(03).
+           02  TAXA-PERCENTUAL        PIC 9V9999.
