@@ -6,27 +6,123 @@
       *    objetivo: SINAL POSITIVOS E NEGATIVOS USO
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CONVERTIDO DE UMA SUBTRACAO AVULSA PARA
+      *                     UM RAZAO (LEDGER) DE SALDO CORRENTE: CADA
+      *                     EXECUCAO LE UM LOTE DE LANCAMENTOS DE
+      *                     DEBITO/CREDITO E ATUALIZA O SALDO GRAVADO
+      *                     DA CONTA.
+      *    09/08/2026  LCW  CAMPO DE RESULTADO AMPLIADO DE S9(03)
+      *                     PARA S9(09) PARA NAO ESTOURAR SALDOS REAIS
+      *                     DE CONTA.
       **********************************************
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-TRANSACTION-FILE ASSIGN TO 'LEDGTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LEDGER-BALANCE-FILE ASSIGN TO 'LEDGBAL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEDG-CONTA
+               FILE STATUS IS WRK-LEDG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           02  TRAN-CONTA            PIC 9(06).
+           02  TRAN-TIPO             PIC X(01).
+               88  TRAN-DEBITO                 VALUE 'D'.
+               88  TRAN-CREDITO                VALUE 'C'.
+           02  TRAN-VALOR            PIC 9(07)V99.
+
+       FD  LEDGER-BALANCE-FILE.
+       01  LEDGER-RECORD.
+           02  LEDG-CONTA            PIC 9(06).
+           02  LEDG-SALDO            PIC S9(09)V99.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1  PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2  PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL PIC S9(03) VALUE ZEROS.
-       77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
+       77 WRK-EOF                    PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                     VALUE 'S'.
+       77 WRK-LEDG-STATUS            PIC X(02) VALUE SPACES.
+       77 WRK-RESUL                  PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-RESUL-ED               PIC -(9)9,99 VALUE ZEROS.
+       77 WRK-QT-LANCAMENTOS         PIC 9(05) VALUE ZEROS.
+       77 WRK-CONTA-EXISTE           PIC X(01) VALUE 'N'.
+           88  CONTA-EXISTE                    VALUE 'S'.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '======================='.
-           DISPLAY 'NUMERO 1 ' WRK-NUM1.
-           DISPLAY 'NUMERO 2 ' WRK-NUM2.
-
-      ****************** SUBTRAÇÃO ***********
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT LEDGER-TRANSACTION-FILE.
+           PERFORM 0110-ABRIR-RAZAO.
+           READ LEDGER-TRANSACTION-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+      *    O ARQUIVO DE SALDOS (INDEXADO) PRECISA EXISTIR ANTES DE
+      *    PODER SER ABERTO EM I-O; NA PRIMEIRA EXECUCAO, CRIAMOS O
+      *    ARQUIVO VAZIO PRIMEIRO.
+       0110-ABRIR-RAZAO.
+           OPEN I-O LEDGER-BALANCE-FILE.
+           IF WRK-LEDG-STATUS = '35'
+               OPEN OUTPUT LEDGER-BALANCE-FILE
+               CLOSE LEDGER-BALANCE-FILE
+               OPEN I-O LEDGER-BALANCE-FILE
+           END-IF.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT-LANCAMENTOS.
+           PERFORM 0210-LOCALIZAR-SALDO.
+           PERFORM 0220-APLICAR-LANCAMENTO.
+           PERFORM 0230-GRAVAR-SALDO.
+           MOVE LEDG-SALDO TO WRK-RESUL.
            MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRACAO : ' WRK-RESUL.
-           DISPLAY 'SUBTRACAO : ' WRK-RESUL-ED.
+           DISPLAY 'CONTA ' TRAN-CONTA ' NOVO SALDO : ' WRK-RESUL-ED.
+           READ LEDGER-TRANSACTION-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
 
+       0210-LOCALIZAR-SALDO.
+           MOVE TRAN-CONTA TO LEDG-CONTA.
+           MOVE 'N' TO WRK-CONTA-EXISTE.
+           READ LEDGER-BALANCE-FILE
+               INVALID KEY
+                   MOVE ZEROS TO LEDG-SALDO
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-CONTA-EXISTE
+           END-READ.
 
+       0220-APLICAR-LANCAMENTO.
+           IF TRAN-DEBITO
+               SUBTRACT TRAN-VALOR FROM LEDG-SALDO
+           ELSE
+               ADD TRAN-VALOR TO LEDG-SALDO
+           END-IF.
 
-           STOP RUN.
+       0230-GRAVAR-SALDO.
+           MOVE TRAN-CONTA TO LEDG-CONTA.
+           IF CONTA-EXISTE
+               REWRITE LEDGER-RECORD
+           ELSE
+               WRITE LEDGER-RECORD
+           END-IF.
+
+       0300-FINALIZAR.
+           CLOSE LEDGER-TRANSACTION-FILE.
+           CLOSE LEDGER-BALANCE-FILE.
+           DISPLAY ' ---------------------- '.
+           DISPLAY 'LANCAMENTOS PROCESSADOS : ' WRK-QT-LANCAMENTOS.
+           DISPLAY ' FIM DO RAZAO '.
