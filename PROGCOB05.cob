@@ -8,6 +8,23 @@
       *    um CPF (Cadastro de Pessoas Físicas).
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  VALIDACAO REAL DO DIGITO VERIFICADOR DO
+      *                     CPF, VIA ROTINA COMPARTILHADA CPFVALID,
+      *                     ALEM DA SIMPLES FORMATACAO.
+      *    09/08/2026  LCW  SUPORTE A CNPJ (PESSOA JURIDICA) VIA
+      *                     ROTINA CNPJVALD, SELECIONAVEL PELO TIPO
+      *                     DE DOCUMENTO INFORMADO.
+      *    09/08/2026  LCW  HISTORICO DE VALIDACAO DE CPF GRAVADO EM
+      *                     CPF-HISTORY-FILE PARA CONSULTA POSTERIOR.
+      *    09/08/2026  LCW  CPF/CNPJ INVALIDO TAMBEM GRAVADO NO LOG DE
+      *                     EXCECOES COMPARTILHADO (EXCPRTN).
+      *    09/08/2026  LCW  0110-GRAVAR-HISTORICO AGORA EXIBE O
+      *                     HISTORICO ANTERIOR (QUANTIDADE DE
+      *                     VALIDACOES, ULTIMA DATA E RESULTADO) ANTES
+      *                     DE ATUALIZA-LO, PARA QUE A OPERACAO
+      *                     CONSIGA REALMENTE CONSULTAR O HISTORICO EM
+      *                     VEZ DE SO ACUMULA-LO SEM EXIBICAO.
       **********************************************
 
 
@@ -16,19 +33,126 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-HISTORY-FILE ASSIGN TO 'CPFHIST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CPF
+               FILE STATUS IS WRK-HIST-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  CPF-HISTORY-FILE.
+       01  HIST-RECORD.
+           02  HIST-CPF              PIC X(11).
+           02  HIST-DATA-ULTIMA      PIC 9(08).
+           02  HIST-RESULTADO        PIC X(01).
+           02  HIST-QT-VALIDACOES    PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       77  WRK-CPF      PIC X(11) VALUE ZEROS.
-       77  WRK-CPF-ED   PIC ZZZ.ZZZ.ZZ9/99.
+       77  WRK-HIST-STATUS           PIC X(02) VALUE SPACES.
+       77  WRK-TIPO-DOC              PIC X(01) VALUE 'F'.
+           88  TIPO-PESSOA-FISICA              VALUE 'F'.
+           88  TIPO-PESSOA-JURIDICA            VALUE 'J'.
+
+       77  WRK-CPF                   PIC X(11) VALUE ZEROS.
+       77  WRK-CPF-ED                PIC ZZZ.ZZZ.ZZ9/99.
+       77  WRK-CPF-VALIDO            PIC X(01) VALUE 'S'.
+
+       77  WRK-CNPJ                  PIC X(14) VALUE ZEROS.
+       77  WRK-CNPJ-ED               PIC X(18) VALUE SPACES.
+       77  WRK-CNPJ-VALIDO           PIC X(01) VALUE 'S'.
+
+       77  WRK-DATA-HOJE             PIC 9(08) VALUE ZEROS.
+
+       77  WRK-PROGRAMA-ID           PIC X(09) VALUE 'PROGCOB05'.
+       77  WRK-REFERENCIA-LOG        PIC X(20) VALUE SPACES.
+       77  WRK-MOTIVO-LOG            PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
       ***************** MOSTRA DADOS ***************
        MAIN-PROCEDURE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           DISPLAY 'TIPO DE DOCUMENTO (F=CPF  J=CNPJ) ...'.
+           ACCEPT WRK-TIPO-DOC.
+
+           IF TIPO-PESSOA-JURIDICA
+               PERFORM 0200-PROCESSAR-CNPJ
+           ELSE
+               PERFORM 0100-PROCESSAR-CPF
+           END-IF.
+
+           STOP RUN.
+
+       0100-PROCESSAR-CPF.
            ACCEPT WRK-CPF.
            MOVE WRK-CPF TO WRK-CPF-ED.
+           CALL 'CPFVALID' USING WRK-CPF WRK-CPF-VALIDO END-CALL.
+
            DISPLAY 'O CPF NAO FORMATADO : ' WRK-CPF.
            DISPLAY 'O CPF FORMATADO     : ' WRK-CPF-ED.
+           IF WRK-CPF-VALIDO = 'S'
+               DISPLAY 'CPF VALIDO'
+           ELSE
+               DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE'
+               MOVE WRK-CPF TO WRK-REFERENCIA-LOG
+               MOVE 'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE'
+                   TO WRK-MOTIVO-LOG
+               CALL 'EXCPRTN' USING WRK-PROGRAMA-ID WRK-REFERENCIA-LOG
+                   WRK-MOTIVO-LOG
+               END-CALL
+           END-IF.
 
+           PERFORM 0110-GRAVAR-HISTORICO.
 
-           STOP RUN.
+       0110-GRAVAR-HISTORICO.
+           OPEN I-O CPF-HISTORY-FILE.
+           IF WRK-HIST-STATUS = '35'
+               CLOSE CPF-HISTORY-FILE
+               OPEN OUTPUT CPF-HISTORY-FILE
+               CLOSE CPF-HISTORY-FILE
+               OPEN I-O CPF-HISTORY-FILE
+           END-IF.
+           MOVE WRK-CPF TO HIST-CPF.
+           READ CPF-HISTORY-FILE
+               INVALID KEY MOVE '23' TO WRK-HIST-STATUS
+           END-READ.
+           IF WRK-HIST-STATUS = '00'
+               DISPLAY 'HISTORICO ANTERIOR - VALIDACOES: '
+                   HIST-QT-VALIDACOES ' ULTIMA DATA: '
+                   HIST-DATA-ULTIMA ' RESULTADO: ' HIST-RESULTADO
+               ADD 1 TO HIST-QT-VALIDACOES
+               MOVE WRK-DATA-HOJE TO HIST-DATA-ULTIMA
+               MOVE WRK-CPF-VALIDO TO HIST-RESULTADO
+               REWRITE HIST-RECORD
+           ELSE
+               MOVE WRK-CPF        TO HIST-CPF
+               MOVE WRK-DATA-HOJE  TO HIST-DATA-ULTIMA
+               MOVE WRK-CPF-VALIDO TO HIST-RESULTADO
+               MOVE 1              TO HIST-QT-VALIDACOES
+               WRITE HIST-RECORD
+           END-IF.
+           CLOSE CPF-HISTORY-FILE.
+
+       0200-PROCESSAR-CNPJ.
+           ACCEPT WRK-CNPJ.
+           STRING WRK-CNPJ (1:2) '.' WRK-CNPJ (3:3) '.' WRK-CNPJ (6:3)
+               '/' WRK-CNPJ (9:4) '-' WRK-CNPJ (13:2)
+               DELIMITED BY SIZE INTO WRK-CNPJ-ED.
+           CALL 'CNPJVALD' USING WRK-CNPJ WRK-CNPJ-VALIDO END-CALL.
+
+           DISPLAY 'O CNPJ NAO FORMATADO : ' WRK-CNPJ.
+           DISPLAY 'O CNPJ FORMATADO     : ' WRK-CNPJ-ED.
+           IF WRK-CNPJ-VALIDO = 'S'
+               DISPLAY 'CNPJ VALIDO'
+           ELSE
+               DISPLAY 'CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE'
+               MOVE WRK-CNPJ TO WRK-REFERENCIA-LOG
+               MOVE 'CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE'
+                   TO WRK-MOTIVO-LOG
+               CALL 'EXCPRTN' USING WRK-PROGRAMA-ID WRK-REFERENCIA-LOG
+                   WRK-MOTIVO-LOG
+               END-CALL
+           END-IF.
