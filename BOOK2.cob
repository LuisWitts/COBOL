@@ -0,0 +1,9 @@
+      *    BOOK2.cob - LAYOUT DA CONTA DE INVESTIMENTO (INVESTMENT-
+      *    ACCOUNT-FILE), USADO PELO PROCESSAMENTO EM LOTE DE
+      *    INVESTIMENTOS DO PROGCOB17.
+       01  INVESTMENT-ACCOUNT-RECORD.
+           02  INV-CONTA              PIC 9(06).
+           02  INV-TITULAR            PIC X(20).
+           02  INV-PRINCIPAL          PIC 9(09)V99.
+           02  INV-MESES              PIC 9(03).
+           02  INV-TAXAMES            PIC 9V9999.
