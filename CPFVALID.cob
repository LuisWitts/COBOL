@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFVALID.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: ROTINA COMPARTILHADA DE VALIDACAO DE CPF
+      *    PELO ALGORITMO OFICIAL DE DIGITOS VERIFICADORES,
+      *    USADA POR PROGCOB05 E PELA VARREDURA EM LOTE CPFSWEEP.
+      *    data = 09/08/2026
+      *
+      *    PARAMETROS (LINKAGE SECTION) :
+      *    LK-CPF        - 11 digitos do CPF (somente numeros)
+      *    LK-CPF-VALIDO - 'S' CPF valido / 'N' CPF invalido
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-SOMA                  PIC 9(04) VALUE ZEROS.
+       77  WRK-PESO                  PIC 9(02) VALUE ZEROS.
+       77  WRK-RESTO                 PIC 9(02) VALUE ZEROS.
+       77  WRK-DIG-CALC-10           PIC 9(01) VALUE ZEROS.
+       77  WRK-DIG-CALC-11           PIC 9(01) VALUE ZEROS.
+       77  WRK-INDICE                PIC 9(02) VALUE ZEROS.
+       77  WRK-CPF-NUM               PIC 9(11) VALUE ZEROS.
+       77  WRK-CPF-RED REDEFINES WRK-CPF-NUM
+               PIC 9(01) OCCURS 11 TIMES.
+
+       LINKAGE SECTION.
+       01  LK-CPF                    PIC X(11).
+       01  LK-CPF-VALIDO             PIC X(01).
+
+       PROCEDURE DIVISION USING LK-CPF LK-CPF-VALIDO.
+       0001-PRINCIPAL.
+           MOVE 'S' TO LK-CPF-VALIDO.
+           IF LK-CPF IS NOT NUMERIC
+               MOVE 'N' TO LK-CPF-VALIDO
+               GOBACK
+           END-IF.
+           MOVE LK-CPF TO WRK-CPF-NUM.
+           PERFORM 0100-REJEITAR-SEQUENCIA-REPETIDA.
+           IF LK-CPF-VALIDO = 'N'
+               GOBACK
+           END-IF.
+           PERFORM 0200-CALCULAR-DIGITO-10.
+           PERFORM 0300-CALCULAR-DIGITO-11.
+           IF WRK-DIG-CALC-10 NOT = WRK-CPF-RED (10)
+               OR WRK-DIG-CALC-11 NOT = WRK-CPF-RED (11)
+               MOVE 'N' TO LK-CPF-VALIDO
+           END-IF.
+           GOBACK.
+
+      *    CPFS COM OS 11 DIGITOS IGUAIS PASSAM NO CALCULO DO
+      *    DIGITO VERIFICADOR MAS NAO SAO CPFS VALIDOS DE VERDADE
+       0100-REJEITAR-SEQUENCIA-REPETIDA.
+           MOVE 'N' TO LK-CPF-VALIDO.
+           PERFORM VARYING WRK-INDICE FROM 2 BY 1
+               UNTIL WRK-INDICE > 11
+               IF WRK-CPF-RED (WRK-INDICE) NOT =
+                   WRK-CPF-RED (1)
+                   MOVE 'S' TO LK-CPF-VALIDO
+               END-IF
+           END-PERFORM.
+
+       0200-CALCULAR-DIGITO-10.
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 10 TO WRK-PESO.
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1 UNTIL WRK-INDICE > 9
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CPF-RED (WRK-INDICE) * WRK-PESO)
+               SUBTRACT 1 FROM WRK-PESO
+           END-PERFORM.
+           COMPUTE WRK-RESTO = FUNCTION MOD (WRK-SOMA * 10, 11).
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DIG-CALC-10
+           ELSE
+               MOVE WRK-RESTO TO WRK-DIG-CALC-10
+           END-IF.
+
+       0300-CALCULAR-DIGITO-11.
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 11 TO WRK-PESO.
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1 UNTIL WRK-INDICE > 10
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CPF-RED (WRK-INDICE) * WRK-PESO)
+               SUBTRACT 1 FROM WRK-PESO
+           END-PERFORM.
+           COMPUTE WRK-RESTO = FUNCTION MOD (WRK-SOMA * 10, 11).
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DIG-CALC-11
+           ELSE
+               MOVE WRK-RESTO TO WRK-DIG-CALC-11
+           END-IF.
