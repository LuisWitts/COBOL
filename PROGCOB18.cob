@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: RELATORIO CONSOLIDADO DE FECHAMENTO DO DIA, LENDO
+      *              O ARQUIVO DE TOTAIS DE CONTROLE (CTLTOT) GRAVADO
+      *              POR CADA JOB EM LOTE (CTLTOTRTN) E SOMANDO OS
+      *              REGISTROS LIDOS/PROCESSADOS/REJEITADOS DE TODOS
+      *              OS JOBS DA EXECUCAO DE HOJE, PARA QUE A OPERACAO
+      *              NAO PRECISE GARIMPAR O CONSOLE DE CADA PROGRAMA.
+      *    data = 09/08/2026
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  VERSAO INICIAL.
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO 'CTLTOT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTLT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTALS-FILE.
+           COPY 'CTLTOT.cob'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CTLT-STATUS            PIC X(02) VALUE SPACES.
+       77  WRK-EOF                    PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                      VALUE 'S'.
+       77  WRK-DATA-HOJE              PIC 9(08) VALUE ZEROS.
+
+       77  WRK-QT-JOBS                PIC 9(03) VALUE ZEROS.
+       77  WRK-TOT-LIDOS              PIC 9(09) VALUE ZEROS.
+       77  WRK-TOT-PROCESSADOS        PIC 9(09) VALUE ZEROS.
+       77  WRK-TOT-REJEITADOS         PIC 9(09) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           DISPLAY '===== CONTROLE DE FECHAMENTO DO DIA ' WRK-DATA-HOJE
+               ' ====='.
+           OPEN INPUT CONTROL-TOTALS-FILE.
+           IF WRK-CTLT-STATUS = '35'
+               DISPLAY 'NENHUM JOB GRAVOU TOTAIS DE CONTROLE AINDA'
+               MOVE 'S' TO WRK-EOF
+           ELSE
+               READ CONTROL-TOTALS-FILE
+                   AT END MOVE 'S' TO WRK-EOF
+               END-READ
+           END-IF.
+
+      *    SO ENTRAM NO CONSOLIDADO OS REGISTROS GRAVADOS NA DATA DE
+      *    HOJE; EXECUCOES DE DIAS ANTERIORES FICAM NO HISTORICO DO
+      *    ARQUIVO MAS NAO ENTRAM NO BALANCEAMENTO DO DIA ATUAL.
+       0200-PROCESSAR.
+           IF CTLT-DATA = WRK-DATA-HOJE
+               PERFORM 0210-ACUMULAR-JOB
+           END-IF.
+           READ CONTROL-TOTALS-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-ACUMULAR-JOB.
+           ADD 1 TO WRK-QT-JOBS.
+           DISPLAY CTLT-PROGRAMA ' - LIDOS: ' CTLT-LIDOS
+               ' PROCESSADOS: ' CTLT-PROCESSADOS
+               ' REJEITADOS: ' CTLT-REJEITADOS.
+           ADD CTLT-LIDOS       TO WRK-TOT-LIDOS.
+           ADD CTLT-PROCESSADOS TO WRK-TOT-PROCESSADOS.
+           ADD CTLT-REJEITADOS  TO WRK-TOT-REJEITADOS.
+
+       0300-FINALIZAR.
+           IF WRK-CTLT-STATUS NOT = '35'
+               CLOSE CONTROL-TOTALS-FILE
+           END-IF.
+           DISPLAY '------- TOTAIS CONSOLIDADOS DO DIA -------'.
+           DISPLAY 'QUANTIDADE DE JOBS   : ' WRK-QT-JOBS.
+           DISPLAY 'TOTAL LIDOS          : ' WRK-TOT-LIDOS.
+           DISPLAY 'TOTAL PROCESSADOS    : ' WRK-TOT-PROCESSADOS.
+           DISPLAY 'TOTAL REJEITADOS     : ' WRK-TOT-REJEITADOS.
+           DISPLAY ' FINAL DO RELATORIO DE FECHAMENTO '.
