@@ -7,14 +7,35 @@
       *    UTILIZAR COMANDO PERFORM VARYING
       *    data = 03/04/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  OS VALORES DE WRK-RESULTADO GERADOS PELO
+      *                     PERFORM VARYING AGORA TAMBEM SAO GUARDADOS
+      *                     EM UMA TABELA (OCCURS), NAO APENAS
+      *                     EXIBIDOS, PARA PODEREM SER REAPROVEITADOS
+      *                     DEPOIS DO LOOP (ORDENACAO, FILTRO, OU
+      *                     GRAVACAO EM RELATORIO).
+      *    09/08/2026  LCW  ADICIONADO MODO DE TABELA DE DIVISAO
+      *                     (WRK-NUMERO DIVIDIDO POR 1 A 10, COM
+      *                     QUOCIENTE E RESTO), SELECIONAVEL AO LADO
+      *                     DA TABUADA DE MULTIPLICACAO ORIGINAL.
       **********************************************
+
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-NUMERO  PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR  PIC 9(02) VALUE 1.
+       77 WRK-NUMERO     PIC 9(02) VALUE ZEROS.
+       77 WRK-MODO       PIC X(01) VALUE 'M'.
+           88  MODO-MULTIPLICACAO       VALUE 'M'.
+           88  MODO-DIVISAO             VALUE 'D'.
+       77 WRK-CONTADOR   PIC 9(02) VALUE 1.
        77 WRK-RESULTADO  PIC 9(03) VALUE ZEROS.
+       77 WRK-RESTO      PIC 9(02) VALUE ZEROS.
 
+       01  TB-TABUADA.
+           02  TB-LINHA OCCURS 10 TIMES INDEXED BY IX-LINHA.
+               03  TB-FATOR         PIC 9(02).
+               03  TB-RESULTADO     PIC 9(03).
+               03  TB-RESTO         PIC 9(02).
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
@@ -24,18 +45,32 @@
            END-IF.
            PERFORM 0300-FINALIZAR.
 
-
            STOP RUN.
        0100-INICIALIZAR.
+           DISPLAY 'NUMERO ...'.
            ACCEPT WRK-NUMERO.
+           DISPLAY 'MODO (M=MULTIPLICACAO  D=DIVISAO) ...'.
+           ACCEPT WRK-MODO.
 
        0200-PROCESSAR.
            PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
                            UNTIL WRK-CONTADOR > 10
-           COMPUTE WRK-RESULTADO = (WRK-NUMERO * WRK-CONTADOR)
-            DISPLAY '|' WRK-NUMERO 'X' WRK-CONTADOR '=' WRK-RESULTADO'|'
-
+               IF MODO-DIVISAO
+                   DIVIDE WRK-NUMERO BY WRK-CONTADOR
+                       GIVING WRK-RESULTADO REMAINDER WRK-RESTO
+                   DISPLAY '|' WRK-NUMERO '/' WRK-CONTADOR '='
+                       WRK-RESULTADO ' RESTO ' WRK-RESTO '|'
+               ELSE
+                   COMPUTE WRK-RESULTADO = (WRK-NUMERO * WRK-CONTADOR)
+                   MOVE ZEROS TO WRK-RESTO
+                   DISPLAY '|' WRK-NUMERO 'X' WRK-CONTADOR '='
+                       WRK-RESULTADO '|'
+               END-IF
+               MOVE WRK-CONTADOR  TO TB-FATOR (WRK-CONTADOR)
+               MOVE WRK-RESULTADO TO TB-RESULTADO (WRK-CONTADOR)
+               MOVE WRK-RESTO     TO TB-RESTO (WRK-CONTADOR)
            END-PERFORM.
+
        0300-FINALIZAR.
            DISPLAY ' ---------------------- '.
            DISPLAY ' FINAL DO PROGRAMINHA '.
