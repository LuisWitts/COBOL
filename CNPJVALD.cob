@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNPJVALD.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: ROTINA DE VALIDACAO DE CNPJ PELO ALGORITMO
+      *    OFICIAL DE DIGITOS VERIFICADORES, COMPANHEIRA DE
+      *    CPFVALID PARA O CADASTRO DE CONTAS CORPORATIVAS.
+      *    data = 09/08/2026
+      *
+      *    PARAMETROS (LINKAGE SECTION) :
+      *    LK-CNPJ        - 14 digitos do CNPJ (somente numeros)
+      *    LK-CNPJ-VALIDO - 'S' CNPJ valido / 'N' CNPJ invalido
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-SOMA                  PIC 9(05) VALUE ZEROS.
+       77  WRK-RESTO                 PIC 9(02) VALUE ZEROS.
+       77  WRK-DIG-CALC-13           PIC 9(01) VALUE ZEROS.
+       77  WRK-DIG-CALC-14           PIC 9(01) VALUE ZEROS.
+       77  WRK-INDICE                PIC 9(02) VALUE ZEROS.
+       77  WRK-CNPJ-NUM              PIC 9(14) VALUE ZEROS.
+       77  WRK-CNPJ-RED REDEFINES WRK-CNPJ-NUM
+               PIC 9(01) OCCURS 14 TIMES.
+
+       01  TB-PESO-1A13.
+           02  FILLER                PIC 9(02) VALUE 05.
+           02  FILLER                PIC 9(02) VALUE 04.
+           02  FILLER                PIC 9(02) VALUE 03.
+           02  FILLER                PIC 9(02) VALUE 02.
+           02  FILLER                PIC 9(02) VALUE 09.
+           02  FILLER                PIC 9(02) VALUE 08.
+           02  FILLER                PIC 9(02) VALUE 07.
+           02  FILLER                PIC 9(02) VALUE 06.
+           02  FILLER                PIC 9(02) VALUE 05.
+           02  FILLER                PIC 9(02) VALUE 04.
+           02  FILLER                PIC 9(02) VALUE 03.
+           02  FILLER                PIC 9(02) VALUE 02.
+       01  TB-PESO-1A13-RED REDEFINES TB-PESO-1A13.
+           02  TB-PESO-1A12-ITEM     PIC 9(02) OCCURS 12 TIMES.
+
+       01  TB-PESO-1A14.
+           02  FILLER                PIC 9(02) VALUE 06.
+           02  FILLER                PIC 9(02) VALUE 05.
+           02  FILLER                PIC 9(02) VALUE 04.
+           02  FILLER                PIC 9(02) VALUE 03.
+           02  FILLER                PIC 9(02) VALUE 02.
+           02  FILLER                PIC 9(02) VALUE 09.
+           02  FILLER                PIC 9(02) VALUE 08.
+           02  FILLER                PIC 9(02) VALUE 07.
+           02  FILLER                PIC 9(02) VALUE 06.
+           02  FILLER                PIC 9(02) VALUE 05.
+           02  FILLER                PIC 9(02) VALUE 04.
+           02  FILLER                PIC 9(02) VALUE 03.
+           02  FILLER                PIC 9(02) VALUE 02.
+       01  TB-PESO-1A14-RED REDEFINES TB-PESO-1A14.
+           02  TB-PESO-1A13-ITEM     PIC 9(02) OCCURS 13 TIMES.
+
+       LINKAGE SECTION.
+       01  LK-CNPJ                   PIC X(14).
+       01  LK-CNPJ-VALIDO            PIC X(01).
+
+       PROCEDURE DIVISION USING LK-CNPJ LK-CNPJ-VALIDO.
+       0001-PRINCIPAL.
+           MOVE 'S' TO LK-CNPJ-VALIDO.
+           IF LK-CNPJ IS NOT NUMERIC
+               MOVE 'N' TO LK-CNPJ-VALIDO
+               GOBACK
+           END-IF.
+           MOVE LK-CNPJ TO WRK-CNPJ-NUM.
+           PERFORM 0200-CALCULAR-DIGITO-13.
+           PERFORM 0300-CALCULAR-DIGITO-14.
+           IF WRK-DIG-CALC-13 NOT = WRK-CNPJ-RED (13)
+               OR WRK-DIG-CALC-14 NOT = WRK-CNPJ-RED (14)
+               MOVE 'N' TO LK-CNPJ-VALIDO
+           END-IF.
+           GOBACK.
+
+       0200-CALCULAR-DIGITO-13.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1 UNTIL WRK-INDICE > 12
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CNPJ-RED (WRK-INDICE) *
+                    TB-PESO-1A12-ITEM (WRK-INDICE))
+           END-PERFORM.
+           COMPUTE WRK-RESTO = FUNCTION MOD (WRK-SOMA, 11).
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DIG-CALC-13
+           ELSE
+               COMPUTE WRK-DIG-CALC-13 = 11 - WRK-RESTO
+           END-IF.
+
+       0300-CALCULAR-DIGITO-14.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1 UNTIL WRK-INDICE > 13
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CNPJ-RED (WRK-INDICE) *
+                    TB-PESO-1A13-ITEM (WRK-INDICE))
+           END-PERFORM.
+           COMPUTE WRK-RESTO = FUNCTION MOD (WRK-SOMA, 11).
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DIG-CALC-14
+           ELSE
+               COMPUTE WRK-DIG-CALC-14 = 11 - WRK-RESTO
+           END-IF.
