@@ -7,33 +7,320 @@
       *    UTILIZAR COMANDO PERFORM UNTIL (ATÉ)
       *    data = 27/04/2020
       *    _\|/_ 4:20
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  BOOK2.cob PASSOU A SER O LAYOUT REAL DE
+      *                     INVESTMENT-ACCOUNT-RECORD (ANTES ERA UMA
+      *                     COPY QUE NEM EXISTIA NO FONTE). O PROGRAMA
+      *                     GANHOU ESTRUTURA PADRAO DE PARAGRAFOS
+      *                     (0001-PRINCIPAL CHAMANDO OS DEMAIS E
+      *                     ENCERRANDO COM STOP RUN), O QUE NAO
+      *                     EXISTIA ANTES.
+      *    09/08/2026  LCW  PROCESSAMENTO EM LOTE DE TODAS AS CONTAS
+      *                     DO INVESTMENT-MASTER-FILE, EM VEZ DE UM
+      *                     UNICO INVESTIDOR DIGITADO NA TELA.
+      *    09/08/2026  LCW  RELATORIO MES A MES (CRONOGRAMA DE
+      *                     CRESCIMENTO) NO LUGAR DE SO O VALOR FINAL.
+      *    09/08/2026  LCW  A TAXA MENSAL APLICADA EM CADA MES AGORA
+      *                     VEM DE UMA TABELA DE FAIXAS (INVRATE),
+      *                     PERMITINDO TAXA PROMOCIONAL NO INICIO DO
+      *                     CONTRATO E REAJUSTES AO LONGO DO PRAZO.
+      *                     O CAMPO INV-TAXAMES DO CADASTRO CONTINUA
+      *                     GRAVADO COMO TAXA CONTRATUAL DE REFERENCIA
+      *                     (EXIBIDA NO RELATORIO), MAS QUEM GOVERNA O
+      *                     CALCULO MES A MES E A TABELA DE FAIXAS.
+      *    09/08/2026  LCW  MODO DE BUSCA DE META (GOAL-SEEK):
+      *                     RESOLVE A TAXA MENSAL OU O PRAZO EM MESES
+      *                     NECESSARIOS PARA ATINGIR UM VALOR FINAL
+      *                     DESEJADO, POR TENTATIVA INCREMENTAL, EM
+      *                     VEZ DE SO RODAR PARA FRENTE.
+      *    09/08/2026  LCW  TOTAIS DE CONTROLE DO LOTE (CONTAS LIDAS/
+      *                     PROCESSADAS) GRAVADOS VIA CTLTOTRTN PARA
+      *                     O FECHAMENTO DO DIA.
+      *    09/08/2026  LCW  MES SEM FAIXA DE TAXA CORRESPONDENTE NO
+      *                     INVRATE AGORA GRAVA TAXA ZERO E REGISTRA O
+      *                     DESVIO NO LOG DE EXCECOES COMPARTILHADO
+      *                     (EXCPRTN), EM VEZ DE MANTER SILENCIOSAMENTE
+      *                     A ULTIMA TAXA ENCONTRADA NA TABELA.
+      *    09/08/2026  LCW  0210-CALCULAR-MES PASSOU A CALCULAR O FATOR
+      *                     MENSAL (1 + TAXA) EM UM COMPUTE SEPARADO,
+      *                     ANTES DE APLICA-LO AO SALDO, PARA QUE UM
+      *                     MES SEM FAIXA DE TAXA (ACIMA, TAXA ZERO)
+      *                     PRESERVE CORRETAMENTE O SALDO DO MES
+      *                     ANTERIOR EM VEZ DE ZERA-LO.
       **********************************************
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVESTMENT-MASTER-FILE ASSIGN TO 'INVMAST'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVESTMENT-RATE-FILE ASSIGN TO 'INVRATE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  INVESTMENT-MASTER-FILE.
            COPY 'BOOK2.cob'.
+
+       FD  INVESTMENT-RATE-FILE.
+           COPY 'INVRATE.cob'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-MODO                   PIC X(01) VALUE 'B'.
+           88  MODO-BATCH                       VALUE 'B'.
+           88  MODO-GOAL-SEEK                   VALUE 'G'.
+       77  WRK-EOF                    PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                      VALUE 'S'.
+
+       77  WRK-CONTA                  PIC 9(06) VALUE ZEROS.
+       77  WRK-TITULAR                PIC X(20) VALUE SPACES.
+       77  WRK-PRINCIPAL-ED           PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TAXA-REF-ED            PIC Z,9999 VALUE ZEROS.
+       77  WRK-VALOR                  PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-VALOR-ED               PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-MESES                  PIC 9(03) VALUE ZEROS.
+       77  WRK-MES-ATUAL              PIC 9(03) VALUE ZEROS.
+       77  WRK-TAXAMES                PIC 9V9999 VALUE ZEROS.
+       77  WRK-FATOR-MES              PIC 9V9999 VALUE ZEROS.
+
+       01  TB-TAXA-TABELA.
+           02  TB-TAXA OCCURS 10 TIMES INDEXED BY IX-TAXA.
+               03  TB-TAXA-INICIAL    PIC 9(03) VALUE ZEROS.
+               03  TB-TAXA-FINAL      PIC 9(03) VALUE ZEROS.
+               03  TB-TAXA-PERCENTUAL PIC 9V9999 VALUE ZEROS.
+       77  WRK-QT-TAXAS               PIC 9(02) VALUE ZEROS.
+       77  WRK-TAXA-EOF               PIC X(01) VALUE 'N'.
+           88  FIM-TAXA                         VALUE 'S'.
+       77  WRK-TAXA-ACHADA            PIC X(01) VALUE 'N'.
+           88  TAXA-ACHADA                      VALUE 'S'.
+
+      *    CAMPOS DO MODO DE BUSCA DE META (GOAL-SEEK)
+       77  WRK-GOAL-TIPO              PIC X(01) VALUE 'P'.
+           88  GOAL-PRAZO                       VALUE 'P'.
+           88  GOAL-TAXA                        VALUE 'R'.
+       77  WRK-GOAL-VALOR-INICIAL     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-GOAL-META              PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-GOAL-TAXA-FIXA         PIC 9V9999 VALUE ZEROS.
+       77  WRK-GOAL-MESES-FIXO        PIC 9(03) VALUE ZEROS.
+       77  WRK-GOAL-SALDO             PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-GOAL-SALDO-ED          PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-GOAL-MESES-CALC        PIC 9(04) VALUE ZEROS.
+       77  WRK-GOAL-TAXA-CALC         PIC 9V9999 VALUE ZEROS.
+       77  WRK-GOAL-TAXA-CALC-ED      PIC Z,9999 VALUE ZEROS.
+       77  WRK-GOAL-ACHOU             PIC X(01) VALUE 'N'.
+           88  GOAL-ACHOU                       VALUE 'S'.
+       77  WRK-GOAL-LIMITE-MESES      PIC 9(04) VALUE 1200.
+       77  WRK-GOAL-LIMITE-TAXA       PIC 9V9999 VALUE 1,0000.
+
+       77  WRK-QT-CONTAS              PIC 9(07) VALUE ZEROS.
+       77  WRK-PROGRAMA-ID            PIC X(09) VALUE 'PROGCOB17'.
+       77  WRK-CTLT-LIDOS             PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-PROCESSADOS       PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-REJEITADOS        PIC 9(07) VALUE ZEROS.
+       77  WRK-REFERENCIA-LOG         PIC X(20) VALUE SPACES.
+       77  WRK-MOTIVO-LOG             PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF MODO-GOAL-SEEK
+               PERFORM 0400-GOAL-SEEK
+           ELSE
+               PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY '========== INVESTIMENTO FINANCEIRO =========='.
+           DISPLAY 'MODO (B=LOTE POR CONTA  G=BUSCA DE META) ...'.
+           ACCEPT WRK-MODO.
+           PERFORM 0110-CARREGAR-TAXAS.
+           IF MODO-BATCH
+               OPEN INPUT INVESTMENT-MASTER-FILE
+               READ INVESTMENT-MASTER-FILE
+                   AT END MOVE 'S' TO WRK-EOF
+               END-READ
+           END-IF.
+
+       0110-CARREGAR-TAXAS.
+           OPEN INPUT INVESTMENT-RATE-FILE.
+           READ INVESTMENT-RATE-FILE
+               AT END MOVE 'S' TO WRK-TAXA-EOF
+           END-READ.
+           PERFORM 0111-LER-TAXA UNTIL FIM-TAXA.
+           CLOSE INVESTMENT-RATE-FILE.
+
+       0111-LER-TAXA.
+           ADD 1 TO WRK-QT-TAXAS.
+           SET IX-TAXA TO WRK-QT-TAXAS.
+           MOVE TAXA-MES-INICIAL TO TB-TAXA-INICIAL (IX-TAXA).
+           MOVE TAXA-MES-FINAL   TO TB-TAXA-FINAL   (IX-TAXA).
+           MOVE TAXA-PERCENTUAL  TO TB-TAXA-PERCENTUAL (IX-TAXA).
+           READ INVESTMENT-RATE-FILE
+               AT END MOVE 'S' TO WRK-TAXA-EOF
+           END-READ.
 
-       0100-INICIAR.
-           DISPLAY 'DIGITE O VALOR INVESTIDO'
-               ACCEPT WRK-VALOR.
-           DISPLAY 'DIGITE QUANTOS MESES VC PRETENDER APLICAR'
-               ACCEPT WRK-MESES.
-           DISPLAY 'DIGITE O VALOR DA TAXA MENSAL'
-               ACCEPT WRK-TAXAMES.
        0200-PROCESSAR.
-           PERFORM WRK-MESES TIMES
-               COMPUTE WRK-VALOR = WRK-VALOR * (WRK-TAXAMES / 100 + 1 )
-           END-PERFORM.
+           ADD 1 TO WRK-QT-CONTAS.
+           MOVE INV-CONTA     TO WRK-CONTA.
+           MOVE INV-TITULAR   TO WRK-TITULAR.
+           MOVE INV-PRINCIPAL TO WRK-VALOR.
+           MOVE INV-PRINCIPAL TO WRK-PRINCIPAL-ED.
+           MOVE INV-MESES     TO WRK-MESES.
+           MOVE INV-TAXAMES   TO WRK-TAXA-REF-ED.
+           DISPLAY '--------------------------------------------'.
+           DISPLAY 'CONTA ' WRK-CONTA ' TITULAR ' WRK-TITULAR.
+           DISPLAY 'PRINCIPAL ' WRK-PRINCIPAL-ED
+               ' TAXA CONTRATUAL DE REFERENCIA ' WRK-TAXA-REF-ED.
+           PERFORM 0210-CALCULAR-MES
+               VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES.
+           READ INVESTMENT-MASTER-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-CALCULAR-MES.
+           PERFORM 0220-PROCURAR-TAXA.
+           COMPUTE WRK-FATOR-MES = 1 + WRK-TAXAMES.
+           COMPUTE WRK-VALOR ROUNDED = WRK-VALOR * WRK-FATOR-MES.
+           MOVE WRK-VALOR TO WRK-VALOR-ED.
+           DISPLAY '  MES ' WRK-MES-ATUAL ' SALDO ' WRK-VALOR-ED.
+
+      *    A TAXA DA FAIXA QUE CONTEM O MES CORRENTE E APLICADA AQUI
+      *    MESMO, DENTRO DA BUSCA, PARA NAO DEPENDER DO INDICE DA
+      *    TABELA DEPOIS QUE O PERFORM VARYING JA TIVER AVANCADO.
+       0220-PROCURAR-TAXA.
+           MOVE 'N' TO WRK-TAXA-ACHADA.
+           MOVE ZEROS TO WRK-TAXAMES.
+           PERFORM 0221-TESTAR-FAIXA-TAXA
+               VARYING IX-TAXA FROM 1 BY 1
+               UNTIL IX-TAXA > WRK-QT-TAXAS OR TAXA-ACHADA.
+           IF NOT TAXA-ACHADA
+               PERFORM 0222-AVISAR-FAIXA-NAO-ACHADA
+           END-IF.
+
+       0221-TESTAR-FAIXA-TAXA.
+           IF WRK-MES-ATUAL >= TB-TAXA-INICIAL (IX-TAXA) AND
+              WRK-MES-ATUAL <= TB-TAXA-FINAL   (IX-TAXA)
+               MOVE TB-TAXA-PERCENTUAL (IX-TAXA) TO WRK-TAXAMES
+               MOVE 'S' TO WRK-TAXA-ACHADA
+           END-IF.
+
+      *    NENHUMA FAIXA DO INVRATE COBRE O MES CORRENTE; A TAXA FICA
+      *    ZERADA (NAO A ULTIMA TAXA APLICADA) E O MES E REGISTRADO NO
+      *    LOG DE EXCECOES COMPARTILHADO PARA QUE O DESVIO APARECA NA
+      *    CONFERENCIA DO FECHAMENTO, EM VEZ DE COMPOR SILENCIOSAMENTE
+      *    COM UMA TAXA ERRADA.
+       0222-AVISAR-FAIXA-NAO-ACHADA.
+           DISPLAY '  AVISO: NENHUMA FAIXA DE TAXA COBRE O MES '
+               WRK-MES-ATUAL ' - APLICADA TAXA ZERO'.
+           MOVE WRK-CONTA TO WRK-REFERENCIA-LOG.
+           STRING 'MES ' WRK-MES-ATUAL ' SEM FAIXA DE TAXA NO INVRATE'
+               DELIMITED BY SIZE INTO WRK-MOTIVO-LOG.
+           CALL 'EXCPRTN' USING WRK-PROGRAMA-ID WRK-REFERENCIA-LOG
+               WRK-MOTIVO-LOG
+           END-CALL.
+
+      *    BUSCA DE META: EM VEZ DE RODAR SO PARA A FRENTE (VALOR
+      *    INICIAL + TAXA + PRAZO -> VALOR FINAL), RESOLVE POR
+      *    TENTATIVA INCREMENTAL A TAXA OU O PRAZO NECESSARIOS PARA
+      *    ATINGIR UM VALOR FINAL DESEJADO.
+       0400-GOAL-SEEK.
+           DISPLAY 'RESOLVER (P=PRAZO EM MESES  R=TAXA MENSAL) ...'.
+           ACCEPT WRK-GOAL-TIPO.
+           DISPLAY 'VALOR INICIAL INVESTIDO ...'.
+           ACCEPT WRK-GOAL-VALOR-INICIAL.
+           DISPLAY 'VALOR FINAL DESEJADO (META) ...'.
+           ACCEPT WRK-GOAL-META.
+           IF GOAL-TAXA
+               DISPLAY 'PRAZO FIXO EM MESES ...'
+               ACCEPT WRK-GOAL-MESES-FIXO
+               PERFORM 0410-BUSCAR-TAXA
+           ELSE
+               DISPLAY 'TAXA MENSAL FIXA (EX: 0,0150) ...'
+               ACCEPT WRK-GOAL-TAXA-FIXA
+               PERFORM 0420-BUSCAR-PRAZO
+           END-IF.
+
+       0410-BUSCAR-TAXA.
+           MOVE 'N' TO WRK-GOAL-ACHOU.
+           MOVE ZEROS TO WRK-GOAL-TAXA-CALC.
+           PERFORM 0411-TESTAR-TAXA
+               UNTIL GOAL-ACHOU OR
+                     WRK-GOAL-TAXA-CALC >= WRK-GOAL-LIMITE-TAXA.
+
+       0411-TESTAR-TAXA.
+           ADD 0,0001 TO WRK-GOAL-TAXA-CALC.
+           MOVE WRK-GOAL-VALOR-INICIAL TO WRK-GOAL-SALDO.
+           PERFORM 0412-SIMULAR-MES-TAXA-FIXA
+               VARYING WRK-GOAL-MESES-CALC FROM 1 BY 1
+               UNTIL WRK-GOAL-MESES-CALC > WRK-GOAL-MESES-FIXO.
+           IF WRK-GOAL-SALDO >= WRK-GOAL-META
+               MOVE 'S' TO WRK-GOAL-ACHOU
+           END-IF.
+
+       0412-SIMULAR-MES-TAXA-FIXA.
+           COMPUTE WRK-GOAL-SALDO ROUNDED =
+               WRK-GOAL-SALDO * (1 + WRK-GOAL-TAXA-CALC).
+
+       0420-BUSCAR-PRAZO.
+           MOVE 'N' TO WRK-GOAL-ACHOU.
+           MOVE WRK-GOAL-VALOR-INICIAL TO WRK-GOAL-SALDO.
+           MOVE ZEROS TO WRK-GOAL-MESES-CALC.
+           PERFORM 0421-TESTAR-MES
+               UNTIL GOAL-ACHOU OR
+                     WRK-GOAL-MESES-CALC > WRK-GOAL-LIMITE-MESES.
+
+       0421-TESTAR-MES.
+           ADD 1 TO WRK-GOAL-MESES-CALC.
+           COMPUTE WRK-GOAL-SALDO ROUNDED =
+               WRK-GOAL-SALDO * (1 + WRK-GOAL-TAXA-FIXA).
+           IF WRK-GOAL-SALDO >= WRK-GOAL-META
+               MOVE 'S' TO WRK-GOAL-ACHOU
+           END-IF.
 
        0300-FINALIZAR.
-      *vamos mover a variável WRK-VALOR para a variável formatada ´WRK-VALOR-ED`
+           IF MODO-BATCH
+               CLOSE INVESTMENT-MASTER-FILE
+               MOVE WRK-QT-CONTAS TO WRK-CTLT-LIDOS
+                                     WRK-CTLT-PROCESSADOS
+               CALL 'CTLTOTRTN' USING WRK-PROGRAMA-ID WRK-CTLT-LIDOS
+                   WRK-CTLT-PROCESSADOS WRK-CTLT-REJEITADOS
+               END-CALL
+           ELSE
+               PERFORM 0310-IMPRIMIR-RESULTADO-GOAL-SEEK
+           END-IF.
            DISPLAY ' ---------------------- '.
-           MOVE WRK-VALOR TO WRK-VALOR-ED.
-           DISPLAY 'VALOR CORRIGID ='WRK-VALOR-ED.
            DISPLAY ' FINAL DO PROGRAMINHA '.
-           DISPLAY ' ---------------------- '.
+
+       0310-IMPRIMIR-RESULTADO-GOAL-SEEK.
+           MOVE WRK-GOAL-SALDO TO WRK-GOAL-SALDO-ED.
+           IF GOAL-TAXA
+               IF GOAL-ACHOU
+                   MOVE WRK-GOAL-TAXA-CALC TO WRK-GOAL-TAXA-CALC-ED
+                   DISPLAY 'TAXA MENSAL NECESSARIA (APROX) : '
+                       WRK-GOAL-TAXA-CALC-ED
+                   DISPLAY 'SALDO ESTIMADO NO PRAZO        : '
+                       WRK-GOAL-SALDO-ED
+               ELSE
+                   DISPLAY 'NAO CONVERGIU ATE A TAXA LIMITE DE '
+                       '1,0000 (100% AO MES)'
+               END-IF
+           ELSE
+               IF GOAL-ACHOU
+                   DISPLAY 'PRAZO NECESSARIO (MESES)       : '
+                       WRK-GOAL-MESES-CALC
+                   DISPLAY 'SALDO ESTIMADO NO PRAZO        : '
+                       WRK-GOAL-SALDO-ED
+               ELSE
+                   DISPLAY 'NAO CONVERGIU ATE O LIMITE DE '
+                       WRK-GOAL-LIMITE-MESES ' MESES'
+               END-IF
+           END-IF.
