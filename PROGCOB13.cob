@@ -7,41 +7,260 @@
       *    UTILIZAR PARAGRAFOS E LOGICA ESTRUTURADA
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CONVERTIDO PARA RODAR A MESMA AVALIACAO EM
+      *                     LOTE DA TURMA (STUDENT-GRADES, MESMO
+      *                     ARQUIVO E ESCALA DO PROGCOB08) COM
+      *                     CHECKPOINT DE REINICIO: A MATRICULA DO
+      *                     ULTIMO ALUNO PROCESSADO COM SUCESSO E
+      *                     GRAVADA A CADA REGISTRO, PARA QUE UMA
+      *                     EXECUCAO INTERROMPIDA RETOME DO PONTO
+      *                     CERTO EM VEZ DE REPETIR OU PULAR ALUNOS.
+      *    09/08/2026  LCW  0300-FINALIZAR AGORA IMPRIME OS TOTAIS DE
+      *                     APROVADO/RECUPERACAO/REPROVADO DA EXECUCAO,
+      *                     EM VEZ DE APENAS UMA MENSAGEM DE ENCERRAMENTO.
+      *    09/08/2026  LCW  ALUNO REJEITADO TAMBEM GRAVADO NO LOG DE
+      *                     EXCECOES COMPARTILHADO (EXCPRTN).
+      *    09/08/2026  LCW  CABECALHO/RODAPE PADRAO VIA RPTHDRTN.
+      *    09/08/2026  LCW  0120-LER-CHECKPOINT TAMBEM RESTAURA A
+      *                     QUANTIDADE JA PROCESSADA (CKPT-QT-
+      *                     PROCESSADOS), QUE FICAVA ZERADA A CADA
+      *                     REINICIO E CORROMPIA O TOTAL GRAVADO NO
+      *                     CHECKPOINT SEGUINTE.
       **********************************************
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO 'STUGRADE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GRADE-SCALE-FILE ASSIGN TO 'GRADSCAL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPT13'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY 'STUGRADE.cob'.
+
+       FD  GRADE-SCALE-FILE.
+           COPY 'GRADSCAL.cob'.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-MATRICULA         PIC 9(06).
+           02  CKPT-SEP1              PIC X(02).
+           02  CKPT-QT-PROCESSADOS    PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1  PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2  PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA  PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-EOF                    PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                      VALUE 'S'.
+       77  WRK-NOTAS-VALIDAS          PIC X(01) VALUE 'S'.
+           88  NOTAS-VALIDAS                    VALUE 'S'.
+       77  WRK-MEDIA                  PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MEDIA-ED               PIC Z9,99 VALUE ZEROS.
+       77  WRK-SOMA-NOTAS             PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SOMA-PESOS             PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-RESULTADO              PIC X(12) VALUE SPACES.
+       77  WRK-QT-ALUNOS              PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-INVALIDOS           PIC 9(05) VALUE ZEROS.
+       77  WRK-PROGRAMA-ID            PIC X(09) VALUE 'PROGCOB13'.
+       77  WRK-REFERENCIA-LOG         PIC X(20) VALUE SPACES.
+       77  WRK-MOTIVO-LOG             PIC X(40) VALUE SPACES.
+       77  WRK-QT-APROVADO            PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-RECUPERACAO         PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-REPROVADO           PIC 9(05) VALUE ZEROS.
+       77  WRK-SUB                    PIC 9(02) VALUE ZEROS.
+       77  WRK-RPT-FUNCAO             PIC X(01) VALUE SPACES.
+       77  WRK-RPT-TITULO             PIC X(40)
+           VALUE 'BOLETIM DA TURMA COM RESTART'.
 
+       01  TB-ESCALA-TABELA.
+           02  TB-ESCALA OCCURS 10 TIMES INDEXED BY IX-ESCALA.
+               03  TB-ESCALA-ROTULO      PIC X(12).
+               03  TB-ESCALA-MINIMA      PIC 9(02)V99.
+       77  WRK-QT-ESCALAS             PIC 9(02) VALUE ZEROS.
+       77  WRK-ESCALA-EOF             PIC X(01) VALUE 'N'.
+           88  FIM-ESCALA                       VALUE 'S'.
+       77  WRK-ESCALA-ACHADA          PIC X(01) VALUE 'N'.
+           88  ESCALA-ACHADA                    VALUE 'S'.
+
+       77  WRK-CKPT-STATUS            PIC X(02) VALUE SPACES.
+       77  WRK-CKPT-MATRICULA         PIC 9(06) VALUE ZEROS.
+       77  WRK-CKPT-QT-PROCESSADOS    PIC 9(05) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
            PERFORM 0300-FINALIZAR.
-
-
            STOP RUN.
+
        0100-INICIALIZAR.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
+           PERFORM 0110-CARREGAR-ESCALA.
+           PERFORM 0120-LER-CHECKPOINT.
+           MOVE 'I' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+           OPEN INPUT STUDENT-GRADES-FILE.
+           READ STUDENT-GRADES-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0110-CARREGAR-ESCALA.
+           OPEN INPUT GRADE-SCALE-FILE.
+           READ GRADE-SCALE-FILE
+               AT END MOVE 'S' TO WRK-ESCALA-EOF
+           END-READ.
+           PERFORM 0111-LER-ESCALA UNTIL FIM-ESCALA.
+           CLOSE GRADE-SCALE-FILE.
+
+       0111-LER-ESCALA.
+           ADD 1 TO WRK-QT-ESCALAS.
+           SET IX-ESCALA TO WRK-QT-ESCALAS.
+           MOVE ESCALA-ROTULO      TO TB-ESCALA-ROTULO (IX-ESCALA).
+           MOVE ESCALA-NOTA-MINIMA TO TB-ESCALA-MINIMA (IX-ESCALA).
+           READ GRADE-SCALE-FILE
+               AT END MOVE 'S' TO WRK-ESCALA-EOF
+           END-READ.
+
+      *    SE UMA EXECUCAO ANTERIOR FOI INTERROMPIDA, O CHECKPOINT
+      *    TRAZ A MATRICULA DO ULTIMO ALUNO JA PROCESSADO; SE O
+      *    ARQUIVO AINDA NAO EXISTE, A EXECUCAO COMECA DO ZERO.
+       0120-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS = '35'
+               MOVE ZEROS TO WRK-CKPT-MATRICULA
+               MOVE ZEROS TO WRK-CKPT-QT-PROCESSADOS
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZEROS TO WRK-CKPT-MATRICULA
+                       MOVE ZEROS TO WRK-CKPT-QT-PROCESSADOS
+                   NOT AT END
+                       MOVE CKPT-MATRICULA TO WRK-CKPT-MATRICULA
+                       MOVE CKPT-QT-PROCESSADOS
+                           TO WRK-CKPT-QT-PROCESSADOS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WRK-CKPT-MATRICULA > ZEROS
+               DISPLAY 'RETOMANDO APOS A MATRICULA ' WRK-CKPT-MATRICULA
+           END-IF.
 
        0200-PROCESSAR.
-             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2.
-               DISPLAY 'MEDIA  ' WRK-MEDIA.
-                       IF WRK-MEDIA >= 6
-                           DISPLAY 'APROVADO !'
-                      ELSE
-                       IF WRK-MEDIA >= 2
-                           DISPLAY 'RECUPERACAO !'
-                       ELSE
-                           DISPLAY 'REPROVADO !'
-
-                   END-IF.
+           IF ALUNO-MATRICULA > WRK-CKPT-MATRICULA
+               ADD 1 TO WRK-QT-ALUNOS
+               PERFORM 0210-VALIDAR-NOTAS
+               IF NOTAS-VALIDAS
+                   PERFORM 0220-CALCULAR-MEDIA
+                   PERFORM 0230-CLASSIFICAR
+                   PERFORM 0240-IMPRIMIR-BOLETIM
+               ELSE
+                   ADD 1 TO WRK-QT-INVALIDOS
+                   DISPLAY 'ALUNO ' ALUNO-MATRICULA ' ' ALUNO-NOME
+                       ' REJEITADO - NOTA FORA DA FAIXA 0 A 10'
+                   MOVE ALUNO-NOME TO WRK-REFERENCIA-LOG
+                   MOVE 'NOTA FORA DA FAIXA 0 A 10' TO WRK-MOTIVO-LOG
+                   CALL 'EXCPRTN' USING WRK-PROGRAMA-ID
+                       WRK-REFERENCIA-LOG WRK-MOTIVO-LOG
+                   END-CALL
+               END-IF
+               PERFORM 0250-GRAVAR-CHECKPOINT
+           END-IF.
+           READ STUDENT-GRADES-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-VALIDAR-NOTAS.
+           MOVE 'S' TO WRK-NOTAS-VALIDAS.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1
+                   UNTIL WRK-SUB > ALUNO-QT-NOTAS
+               IF ALUNO-NOTA (WRK-SUB) > 10
+                   MOVE 'N' TO WRK-NOTAS-VALIDAS
+               END-IF
+           END-PERFORM.
+
+       0220-CALCULAR-MEDIA.
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1
+                   UNTIL WRK-SUB > ALUNO-QT-NOTAS
+               COMPUTE WRK-SOMA-NOTAS =
+                   WRK-SOMA-NOTAS +
+                   (ALUNO-NOTA (WRK-SUB) * ALUNO-PESO (WRK-SUB))
+               ADD ALUNO-PESO (WRK-SUB) TO WRK-SOMA-PESOS
+           END-PERFORM.
+           IF WRK-SOMA-PESOS > ZEROS
+               COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+
+       0230-CLASSIFICAR.
+           MOVE 'N' TO WRK-ESCALA-ACHADA.
+           MOVE 'REPROVADO' TO WRK-RESULTADO.
+           PERFORM 0231-PROCURAR-FAIXA
+               VARYING IX-ESCALA FROM 1 BY 1
+               UNTIL IX-ESCALA > WRK-QT-ESCALAS OR ESCALA-ACHADA.
+           PERFORM 0232-ACUMULAR-RESULTADO.
+
+       0231-PROCURAR-FAIXA.
+           IF WRK-MEDIA >= TB-ESCALA-MINIMA (IX-ESCALA)
+               MOVE TB-ESCALA-ROTULO (IX-ESCALA) TO WRK-RESULTADO
+               MOVE 'S' TO WRK-ESCALA-ACHADA
+           END-IF.
+
+      *    OS DOIS PATAMARES DE APROVACAO (APROV-BONUS E APROVADO)
+      *    CONTAM COMO UM UNICO TOTAL DE "APROVADO" NESTE RESUMO.
+       0232-ACUMULAR-RESULTADO.
+           IF WRK-RESULTADO = 'RECUPERACAO'
+               ADD 1 TO WRK-QT-RECUPERACAO
+           ELSE
+               IF WRK-RESULTADO = 'REPROVADO'
+                   ADD 1 TO WRK-QT-REPROVADO
+               ELSE
+                   ADD 1 TO WRK-QT-APROVADO
+               END-IF
+           END-IF.
+
+       0240-IMPRIMIR-BOLETIM.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           DISPLAY 'ALUNO ' ALUNO-MATRICULA ' ' ALUNO-NOME
+               ' MEDIA ' WRK-MEDIA-ED ' RESULTADO ' WRK-RESULTADO.
+           MOVE 'L' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+
+       0250-GRAVAR-CHECKPOINT.
+           ADD 1 TO WRK-CKPT-QT-PROCESSADOS.
+           INITIALIZE CHECKPOINT-RECORD.
+           MOVE ALUNO-MATRICULA        TO CKPT-MATRICULA.
+           MOVE WRK-CKPT-QT-PROCESSADOS TO CKPT-QT-PROCESSADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        0300-FINALIZAR.
+           CLOSE STUDENT-GRADES-FILE.
            DISPLAY ' ---------------------- '.
+           DISPLAY 'ALUNOS PROCESSADOS NESTA EXECUCAO : ' WRK-QT-ALUNOS.
+           DISPLAY 'ALUNOS REJEITADOS                 : '
+               WRK-QT-INVALIDOS.
+           DISPLAY 'APROVADO      ...... ' WRK-QT-APROVADO.
+           DISPLAY 'RECUPERACAO   ...... ' WRK-QT-RECUPERACAO.
+           DISPLAY 'REPROVADO     ...... ' WRK-QT-REPROVADO.
+           MOVE 'F' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
            DISPLAY ' FINAL DO PROGRAMINHA '.
