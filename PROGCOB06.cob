@@ -1,11 +1,26 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
+       PROGRAM-ID. PROGCOB06.
       **********************************************
       *    area de comentarios - remarks
       *    author = Luis Carlos Witts
       *    objetivo: TESTAR OPERADORES ARITIMEDICOS
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CORRIGIDO PROGRAM-ID (ESTAVA GRAVADO
+      *                     COMO PROGCOB02 POR COPIA-E-COLA).
+      *    09/08/2026  LCW  CONVERTIDO PARA MENU INTERATIVO EM LOOP,
+      *                     PERMITINDO VARIAS CONTAS NA MESMA SESSAO
+      *                     SEM REINICIAR O JOB.
+      *    09/08/2026  LCW  ADICIONADA POTENCIACAO (**) AO CONJUNTO
+      *                     DE OPERACOES.
+      *    09/08/2026  LCW  PROTECAO CONTRA ESTOURO (SIZE ERROR) NOS
+      *                     CAMPOS SEM SINAL, EM VEZ DE TRUNCAR OU
+      *                     ENROLAR O RESULTADO SILENCIOSAMENTE.
+      *    09/08/2026  LCW  0400-SUBTRAIR AGORA TESTA NUM2 < NUM1 ANTES
+      *                     DE SUBTRAIR, POIS O ON SIZE ERROR NAO
+      *                     DISPARA QUANDO O RESULTADO DE UM SUBTRACT
+      *                     GIVING FICA NEGATIVO NUM CAMPO SEM SINAL.
       **********************************************
 
 
@@ -16,27 +31,114 @@
        77 WRK-NUM2  PIC 9(02) VALUE ZEROS.
        77 WRK-RESUL PIC 9(04) VALUE ZEROS.
        77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+           88  OPCAO-SOMA                   VALUE 1.
+           88  OPCAO-SUBTRACAO              VALUE 2.
+           88  OPCAO-DIVISAO                VALUE 3.
+           88  OPCAO-MULTIPLICACAO          VALUE 4.
+           88  OPCAO-POTENCIACAO            VALUE 5.
+           88  OPCAO-SAIR                   VALUE 0.
+       77 WRK-ESTOURO PIC X(01) VALUE 'N'.
+           88  HOUVE-ESTOURO                VALUE 'S'.
+
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0210-EXIBIR-MENU.
+           PERFORM 0200-PROCESSAR UNTIL OPCAO-SAIR.
+           DISPLAY 'FIM DA CALCULADORA'.
+           STOP RUN.
+
+       0200-PROCESSAR.
+           PERFORM 0220-LER-OPERANDOS.
+           MOVE 'N' TO WRK-ESTOURO.
+           MOVE ZEROS TO WRK-RESUL WRK-RESTO.
+           EVALUATE TRUE
+               WHEN OPCAO-SOMA
+                   PERFORM 0300-SOMAR
+               WHEN OPCAO-SUBTRACAO
+                   PERFORM 0400-SUBTRAIR
+               WHEN OPCAO-DIVISAO
+                   PERFORM 0500-DIVIDIR
+               WHEN OPCAO-MULTIPLICACAO
+                   PERFORM 0600-MULTIPLICAR
+               WHEN OPCAO-POTENCIACAO
+                   PERFORM 0700-POTENCIAR
+           END-EVALUATE.
+           PERFORM 0210-EXIBIR-MENU.
+
+       0210-EXIBIR-MENU.
+           DISPLAY '======================='.
+           DISPLAY '1 - SOMA'.
+           DISPLAY '2 - SUBTRACAO'.
+           DISPLAY '3 - DIVISAO'.
+           DISPLAY '4 - MULTIPLICACAO'.
+           DISPLAY '5 - POTENCIACAO'.
+           DISPLAY '0 - SAIR'.
+           DISPLAY 'ESCOLHA UMA OPCAO ...'.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       0220-LER-OPERANDOS.
+           DISPLAY 'NUMERO 1 ...'.
            ACCEPT WRK-NUM1 FROM CONSOLE.
+           DISPLAY 'NUMERO 2 ...'.
            ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '======================='.
-           DISPLAY 'NUMERO 1 ' WRK-NUM1.
-           DISPLAY 'NUMERO 2 ' WRK-NUM2.
-      ******************* SOMA ***************
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-           DISPLAY 'SOMA : ' WRK-RESUL.
-      ****************** SUBTRAÇÃO ***********
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'SUBTRACAO : ' WRK-RESUL.
-      ***************** DIVISÃO RESTO ***********
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-            REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO : ' WRK-RESUL.
-           DISPLAY 'RESTO DA DIVISAO : ' WRK-RESTO.
-
-      ***************** MULTIPLICAÇÃO ***********
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'MULTIPLICACAO : ' WRK-RESUL.
 
+       0300-SOMAR.
+           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL
+               ON SIZE ERROR
+                   MOVE 'S' TO WRK-ESTOURO
+           END-ADD.
+           PERFORM 0800-MOSTRAR-RESULTADO.
 
-           STOP RUN.
+      *    WRK-RESUL NAO TEM SINAL, ENTAO UM RESULTADO NEGATIVO NUNCA
+      *    DISPARA O ON SIZE ERROR DO SUBTRACT (O GNUCOBOL SO GRAVA O
+      *    VALOR ABSOLUTO SILENCIOSAMENTE); O ESTOURO PRECISA SER
+      *    TESTADO NA MAO ANTES DE SUBTRAIR.
+       0400-SUBTRAIR.
+           IF WRK-NUM2 < WRK-NUM1
+               MOVE 'S' TO WRK-ESTOURO
+           ELSE
+               SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL
+                   ON SIZE ERROR
+                       MOVE 'S' TO WRK-ESTOURO
+               END-SUBTRACT
+           END-IF.
+           PERFORM 0800-MOSTRAR-RESULTADO.
+
+       0500-DIVIDIR.
+           IF WRK-NUM2 = ZEROS
+               MOVE 'S' TO WRK-ESTOURO
+               DISPLAY 'DIVISAO POR ZERO NAO PERMITIDA'
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+                   ON SIZE ERROR
+                       MOVE 'S' TO WRK-ESTOURO
+               END-DIVIDE
+               PERFORM 0800-MOSTRAR-RESULTADO
+               IF NOT HOUVE-ESTOURO
+                   DISPLAY 'RESTO DA DIVISAO : ' WRK-RESTO
+               END-IF
+           END-IF.
+
+       0600-MULTIPLICAR.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   MOVE 'S' TO WRK-ESTOURO
+           END-MULTIPLY.
+           PERFORM 0800-MOSTRAR-RESULTADO.
+
+       0700-POTENCIAR.
+           COMPUTE WRK-RESUL = WRK-NUM1 ** WRK-NUM2
+               ON SIZE ERROR
+                   MOVE 'S' TO WRK-ESTOURO
+           END-COMPUTE.
+           PERFORM 0800-MOSTRAR-RESULTADO.
+
+       0800-MOSTRAR-RESULTADO.
+           IF HOUVE-ESTOURO
+               DISPLAY 'ERRO: RESULTADO NEGATIVO OU MAIOR QUE '
+                   'O CAMPO SUPORTA (ESTOURO / SIZE ERROR)'
+           ELSE
+               DISPLAY 'RESULTADO : ' WRK-RESUL
+           END-IF.
