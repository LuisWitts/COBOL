@@ -1,7 +1,5 @@
-
-
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB11.
+       PROGRAM-ID. PROGCOB12.
       **********************************************
       *    area de comentarios - remarks
       *    author = Luis Carlos Witts
@@ -9,34 +7,142 @@
       *    CALCULAR A AREA UTILIZANDO OPERADOR RELACIONAL
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CORRIGIDO PROGRAM-ID (ESTAVA GRAVADO COMO
+      *                     PROGCOB11 POR COPIA-E-COLA).
+      *    09/08/2026  LCW  CONVERTIDO PARA ORCAMENTO EM LOTE DE UM
+      *                     JOB INTEIRO (VARIOS AMBIENTES), LENDO O
+      *                     ARQUIVO ROOM-DIMENSION-FILE, EM VEZ DE
+      *                     RECEBER UM UNICO PAR LARGURA/COMPRIMENTO
+      *                     POR EXECUCAO.
+      *    09/08/2026  LCW  PERIMETRO (2 * (LARGURA + COMPRIMENTO))
+      *                     CALCULADO JUNTO COM A AREA EM CADA
+      *                     AMBIENTE.
+      *    09/08/2026  LCW  CUSTO POR AMBIENTE E TOTAL DO JOB, A PARTIR
+      *                     DE UMA TAXA POR UNIDADE DE AREA, PARA
+      *                     GERAR UM ORCAMENTO COMPLETO DE TINTA/PISO.
+      *    09/08/2026  LCW  AMBIENTE COM DIMENSAO INVALIDA (MENOR OU
+      *                     IGUAL A ZERO) GRAVADO EM ARQUIVO DE
+      *                     EXCECAO COM A REFERENCIA DO JOB/AMBIENTE,
+      *                     EM VEZ DE SER APENAS DESCARTADO.
+      *    09/08/2026  LCW  REJEICAO TAMBEM GRAVADA NO LOG DE EXCECOES
+      *                     COMPARTILHADO (EXCPRTN), PARA CONFERENCIA
+      *                     CENTRALIZADA JUNTO COM OS DEMAIS JOBS.
+      *    09/08/2026  LCW  WRK-MOTIVO/EXCP-MOTIVO AMPLIADOS DE X(30)
+      *                     PARA X(40), POIS A MENSAGEM DE DIMENSAO
+      *                     INVALIDA TINHA 39 CARACTERES E ESTAVA
+      *                     SENDO TRUNCADA NO ARQUIVO DE EXCECAO E NO
+      *                     LOG COMPARTILHADO.
       **********************************************
+
        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-DIMENSION-FILE ASSIGN TO 'ROOMDIM'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIMENSION-EXCEPTION-FILE ASSIGN TO 'DIMEXCP'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-LARGURA        PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-COMPRIMENTO    PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-AREA           PIC 9(03)V99 VALUE ZEROS.
+       FILE SECTION.
+       FD  ROOM-DIMENSION-FILE.
+           COPY 'ROOMDIM.cob'.
 
-       PROCEDURE DIVISION.
-       DISPLAY 'LARGURA...'
-       ACCEPT WRK-LARGURA.
+       FD  DIMENSION-EXCEPTION-FILE.
+       01  DIMENSION-EXCEPTION-RECORD.
+           02  EXCP-JOB               PIC X(06).
+           02  EXCP-SEP1              PIC X(02).
+           02  EXCP-AMBIENTE          PIC X(15).
+           02  EXCP-SEP2              PIC X(02).
+           02  EXCP-LARGURA           PIC 9(03)V99.
+           02  EXCP-SEP3              PIC X(02).
+           02  EXCP-COMPRIMENTO       PIC 9(03)V99.
+           02  EXCP-SEP4              PIC X(02).
+           02  EXCP-MOTIVO            PIC X(40).
 
-       DISPLAY 'COMPRIMENTO ...'
-       ACCEPT WRK-COMPRIMENTO.
+       WORKING-STORAGE SECTION.
+       77  WRK-EOF                    PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                      VALUE 'S'.
+       77  WRK-TAXA-M2                PIC 9(03)V99 VALUE 25,00.
+       77  WRK-AREA                   PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-PERIMETRO              PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-CUSTO                  PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-TOTAL-AREA             PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-TOTAL-CUSTO            PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QT-AMBIENTES           PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-EXCECOES            PIC 9(05) VALUE ZEROS.
+       77  WRK-MOTIVO                 PIC X(40) VALUE SPACES.
+       77  WRK-PROGRAMA-ID            PIC X(09) VALUE 'PROGCOB12'.
+       77  WRK-REFERENCIA-LOG         PIC X(20) VALUE SPACES.
+       77  WRK-MOTIVO-LOG             PIC X(40) VALUE SPACES.
 
-       IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-           COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-           DISPLAY'-----------------------------------'
-           DISPLAY'AREA :       'WRK-AREA
-       ELSE
-           DISPLAY'DIGITE UM VALOR VALIDO'
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
 
+       0100-INICIALIZAR.
+           OPEN INPUT ROOM-DIMENSION-FILE.
+           OPEN OUTPUT DIMENSION-EXCEPTION-FILE.
+           READ ROOM-DIMENSION-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
 
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT-AMBIENTES.
+           IF DIM-LARGURA > 0 AND DIM-COMPRIMENTO > 0
+               PERFORM 0210-CALCULAR-AMBIENTE
+           ELSE
+               ADD 1 TO WRK-QT-EXCECOES
+               MOVE 'DIGITE UM VALOR VALIDO (MAIOR QUE ZERO)'
+                   TO WRK-MOTIVO
+               PERFORM 0220-GRAVAR-EXCECAO
+           END-IF.
+           READ ROOM-DIMENSION-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
 
-       END-IF
+       0210-CALCULAR-AMBIENTE.
+           COMPUTE WRK-AREA = DIM-LARGURA * DIM-COMPRIMENTO.
+           COMPUTE WRK-PERIMETRO = 2 * (DIM-LARGURA + DIM-COMPRIMENTO).
+           COMPUTE WRK-CUSTO = WRK-AREA * WRK-TAXA-M2.
+           ADD WRK-AREA  TO WRK-TOTAL-AREA.
+           ADD WRK-CUSTO TO WRK-TOTAL-CUSTO.
+           DISPLAY '-----------------------------------'.
+           DISPLAY 'JOB ' DIM-JOB ' AMBIENTE ' DIM-AMBIENTE.
+           DISPLAY '  AREA      : ' WRK-AREA.
+           DISPLAY '  PERIMETRO : ' WRK-PERIMETRO.
+           DISPLAY '  CUSTO     : ' WRK-CUSTO.
 
+       0220-GRAVAR-EXCECAO.
+           INITIALIZE DIMENSION-EXCEPTION-RECORD.
+           MOVE DIM-JOB         TO EXCP-JOB.
+           MOVE DIM-AMBIENTE    TO EXCP-AMBIENTE.
+           MOVE DIM-LARGURA     TO EXCP-LARGURA.
+           MOVE DIM-COMPRIMENTO TO EXCP-COMPRIMENTO.
+           MOVE WRK-MOTIVO      TO EXCP-MOTIVO.
+           WRITE DIMENSION-EXCEPTION-RECORD.
+           DISPLAY 'AMBIENTE ' DIM-AMBIENTE ' REJEITADO - '
+               WRK-MOTIVO.
+           MOVE DIM-AMBIENTE TO WRK-REFERENCIA-LOG.
+           MOVE WRK-MOTIVO   TO WRK-MOTIVO-LOG.
+           CALL 'EXCPRTN' USING WRK-PROGRAMA-ID WRK-REFERENCIA-LOG
+               WRK-MOTIVO-LOG
+           END-CALL.
 
-           STOP RUN.
+       0300-FINALIZAR.
+           CLOSE ROOM-DIMENSION-FILE.
+           CLOSE DIMENSION-EXCEPTION-FILE.
+           DISPLAY '==================================='.
+           DISPLAY 'AMBIENTES PROCESSADOS : ' WRK-QT-AMBIENTES.
+           DISPLAY 'AMBIENTES EM EXCECAO  : ' WRK-QT-EXCECOES.
+           DISPLAY 'AREA TOTAL DO JOB     : ' WRK-TOTAL-AREA.
+           DISPLAY 'CUSTO TOTAL DO JOB    : ' WRK-TOTAL-CUSTO.
+           DISPLAY ' FIM DO ORCAMENTO '.
