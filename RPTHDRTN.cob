@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTHDRTN.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: ROTINA COMPARTILHADA DE CABECALHO/RODAPE/QUEBRA
+      *              DE PAGINA PARA OS RELATORIOS DISPLAY-BASED (O
+      *              BOLETIM DO PROGCOB08/09/13, O RESUMO DE VENDAS DO
+      *              PROGCOB16, A FOLHA DE PAGAMENTO DO PROGCOB04),
+      *              PARA QUE TODOS IMPRIMAM CABECALHO, RODAPE E
+      *              CARIMBO DE DATA DE EXECUCAO DO MESMO JEITO, EM
+      *              VEZ DE CADA UM MONTAR O SEU PROPRIO.
+      *    data = 09/08/2026
+      *
+      *    PARAMETROS (LINKAGE SECTION) :
+      *    LK-FUNCAO  - 'I' INICIA O RELATORIO (IMPRIME A 1A PAGINA)
+      *                 'L' REGISTRA UMA LINHA DE DETALHE IMPRESSA
+      *                     PELO CHAMADOR (QUEBRA A PAGINA SOZINHA
+      *                     QUANDO ATINGE O LIMITE DE LINHAS)
+      *                 'F' FINALIZA O RELATORIO (RODAPE DA ULTIMA
+      *                     PAGINA)
+      *    LK-PROGRAMA- PROGRAMA QUE ESTA CHAMANDO (PARA O CABECALHO)
+      *    LK-TITULO  - TITULO DO RELATORIO (PARA O CABECALHO)
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  VERSAO INICIAL.
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'RPTHDR.cob'.
+
+       77  WRK-PAGINA                 PIC 9(04) VALUE ZEROS.
+       77  WRK-LINHAS-PAGINA          PIC 9(02) VALUE ZEROS.
+       77  WRK-MAX-LINHAS             PIC 9(02) VALUE 20.
+       77  WRK-DATA                   PIC 9(08) VALUE ZEROS.
+       77  WRK-FORMATO                PIC 9(01) VALUE 1.
+       77  WRK-DATA-FORMATADA         PIC X(20) VALUE SPACES.
+       77  WRK-DIA-SEMANA             PIC 9(01) VALUE ZEROS.
+       77  WRK-DIA-UTIL               PIC X(01) VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCAO                  PIC X(01).
+           88  RPT-INICIAR                      VALUE 'I'.
+           88  RPT-LINHA                        VALUE 'L'.
+           88  RPT-FINALIZAR                    VALUE 'F'.
+       01  LK-PROGRAMA                PIC X(09).
+       01  LK-TITULO                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-FUNCAO LK-PROGRAMA LK-TITULO.
+       0001-PRINCIPAL.
+           EVALUATE TRUE
+               WHEN RPT-INICIAR
+                   MOVE ZEROS TO WRK-PAGINA
+                   PERFORM 0100-NOVA-PAGINA
+               WHEN RPT-LINHA
+                   PERFORM 0110-REGISTRAR-LINHA
+               WHEN RPT-FINALIZAR
+                   PERFORM 0200-IMPRIMIR-RODAPE
+                   DISPLAY '========= FIM DO RELATORIO - '
+                       LK-PROGRAMA ' ========='
+           END-EVALUATE.
+           GOBACK.
+
+       0100-NOVA-PAGINA.
+           ADD 1 TO WRK-PAGINA.
+           MOVE ZEROS TO WRK-LINHAS-PAGINA.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           CALL 'DTROTINA' USING WRK-DATA WRK-FORMATO
+               WRK-DATA-FORMATADA WRK-DIA-SEMANA WRK-DIA-UTIL
+           END-CALL.
+           INITIALIZE RPT-CABECALHO-LINHA.
+           MOVE LK-PROGRAMA       TO RPT-CAB-PROGRAMA.
+           MOVE WRK-DATA-FORMATADA TO RPT-CAB-DATA.
+           MOVE WRK-PAGINA        TO RPT-CAB-PAGINA.
+           DISPLAY ' '.
+           DISPLAY '=============================================='.
+           DISPLAY LK-TITULO.
+           DISPLAY RPT-CABECALHO-LINHA.
+           DISPLAY '=============================================='.
+
+      *    TODA LINHA DE DETALHE IMPRESSA PELO CHAMADOR E CONTADA
+      *    AQUI; AO ATINGIR O LIMITE DE LINHAS POR PAGINA, O RODAPE
+      *    DA PAGINA ATUAL E IMPRESSO E UMA NOVA PAGINA E ABERTA SEM
+      *    O CHAMADOR PRECISAR SABER QUANTAS LINHAS JA SAIRAM.
+       0110-REGISTRAR-LINHA.
+           ADD 1 TO WRK-LINHAS-PAGINA.
+           IF WRK-LINHAS-PAGINA > WRK-MAX-LINHAS
+               PERFORM 0200-IMPRIMIR-RODAPE
+               PERFORM 0100-NOVA-PAGINA
+           END-IF.
+
+       0200-IMPRIMIR-RODAPE.
+           INITIALIZE RPT-RODAPE-LINHA.
+           MOVE WRK-PAGINA   TO RPT-ROD-PAGINA.
+           MOVE LK-PROGRAMA  TO RPT-ROD-PROGRAMA.
+           DISPLAY '----------------------------------------------'.
+           DISPLAY RPT-RODAPE-LINHA.
