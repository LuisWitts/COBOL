@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB01.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: MENU PRINCIPAL DE ACESSO AS ROTINAS PROGCOBXX,
+      *              AGRUPADAS POR FUNCAO DE NEGOCIO, PARA QUE O
+      *              OPERADOR NAO PRECISE SABER DE COR O NUMERO DE
+      *              CADA PROGRAMA.
+      *    data = 09/08/2026
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  VERSAO INICIAL.
+      *    09/08/2026  LCW  OPCAO 18 - RELATORIO DE FECHAMENTO DO DIA.
+      **********************************************
+
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO        PIC 9(02) VALUE ZEROS.
+           88  OPCAO-CADASTRO-NOMES        VALUE 02.
+           88  OPCAO-DATA-UTIL             VALUE 03.
+           88  OPCAO-FOLHA-PAGAMENTO       VALUE 04.
+           88  OPCAO-VALIDACAO-CPF-CNPJ    VALUE 05.
+           88  OPCAO-CALCULADORA           VALUE 06.
+           88  OPCAO-RAZAO-CONTABIL        VALUE 07.
+           88  OPCAO-NOTAS-ALUNOS          VALUE 08.
+           88  OPCAO-NOTAS-ALUNO-UNICO     VALUE 09.
+           88  OPCAO-SEGURANCA-USUARIOS    VALUE 10.
+           88  OPCAO-ORCAMENTO-AMBIENTES   VALUE 12.
+           88  OPCAO-NOTAS-COM-RESTART     VALUE 13.
+           88  OPCAO-TABELA-PRECOS         VALUE 14.
+           88  OPCAO-TABUADA               VALUE 15.
+           88  OPCAO-VENDAS                VALUE 16.
+           88  OPCAO-INVESTIMENTOS         VALUE 17.
+           88  OPCAO-FECHAMENTO-CONTROLE   VALUE 18.
+           88  OPCAO-SAIR                  VALUE 00.
+       77 WRK-PROGRAMA      PIC X(09) VALUE SPACES.
+       77 WRK-COMANDO       PIC X(40) VALUE SPACES.
+       77 WRK-OPCAO-VALIDA  PIC X(01) VALUE 'N'.
+           88  OPCAO-VALIDA             VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0210-EXIBIR-MENU.
+           PERFORM 0200-PROCESSAR UNTIL OPCAO-SAIR.
+           DISPLAY 'FIM DO MENU PRINCIPAL'.
+           STOP RUN.
+
+       0200-PROCESSAR.
+           PERFORM 0220-VALIDAR-OPCAO.
+           IF OPCAO-VALIDA AND NOT OPCAO-SAIR
+               PERFORM 0300-MONTAR-PROGRAMA
+               PERFORM 0310-EXECUTAR-PROGRAMA
+           END-IF.
+           PERFORM 0210-EXIBIR-MENU.
+
+       0210-EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '====== MENU PRINCIPAL - UTILITARIOS PROGCOB ======'.
+           DISPLAY '-- CADASTRO / DATAS --'.
+           DISPLAY ' 02 - CADASTRO DE NOMES (LOTE)'.
+           DISPLAY ' 03 - CONSULTA DE DIA UTIL / FERIADO'.
+           DISPLAY '-- RECURSOS HUMANOS --'.
+           DISPLAY ' 04 - FOLHA DE PAGAMENTO'.
+           DISPLAY '-- DOCUMENTOS --'.
+           DISPLAY ' 05 - VALIDACAO DE CPF / CNPJ'.
+           DISPLAY '-- FINANCEIRO / CALCULO --'.
+           DISPLAY ' 06 - CALCULADORA'.
+           DISPLAY ' 07 - RAZAO CONTABIL (SALDO CORRENTE)'.
+           DISPLAY ' 14 - TABELA DE PRECOS'.
+           DISPLAY ' 15 - TABUADA'.
+           DISPLAY ' 16 - FECHAMENTO DE VENDAS'.
+           DISPLAY ' 17 - INVESTIMENTOS'.
+           DISPLAY ' 18 - CONTROLE DE FECHAMENTO DO DIA'.
+           DISPLAY '-- EDUCACIONAL --'.
+           DISPLAY ' 08 - NOTAS DA TURMA (LOTE)'.
+           DISPLAY ' 09 - NOTAS DE UM ALUNO'.
+           DISPLAY ' 13 - NOTAS DA TURMA COM RESTART'.
+           DISPLAY '-- SEGURANCA / ENGENHARIA --'.
+           DISPLAY ' 10 - SEGURANCA DE USUARIOS'.
+           DISPLAY ' 12 - ORCAMENTO DE MATERIAL POR AMBIENTE'.
+           DISPLAY '-- OUTROS --'.
+           DISPLAY ' 00 - SAIR'.
+           DISPLAY 'ESCOLHA UMA OPCAO ...'.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       0220-VALIDAR-OPCAO.
+           MOVE 'N' TO WRK-OPCAO-VALIDA.
+           EVALUATE TRUE
+               WHEN OPCAO-CADASTRO-NOMES
+               WHEN OPCAO-DATA-UTIL
+               WHEN OPCAO-FOLHA-PAGAMENTO
+               WHEN OPCAO-VALIDACAO-CPF-CNPJ
+               WHEN OPCAO-CALCULADORA
+               WHEN OPCAO-RAZAO-CONTABIL
+               WHEN OPCAO-NOTAS-ALUNOS
+               WHEN OPCAO-NOTAS-ALUNO-UNICO
+               WHEN OPCAO-SEGURANCA-USUARIOS
+               WHEN OPCAO-ORCAMENTO-AMBIENTES
+               WHEN OPCAO-NOTAS-COM-RESTART
+               WHEN OPCAO-TABELA-PRECOS
+               WHEN OPCAO-TABUADA
+               WHEN OPCAO-VENDAS
+               WHEN OPCAO-INVESTIMENTOS
+               WHEN OPCAO-FECHAMENTO-CONTROLE
+               WHEN OPCAO-SAIR
+                   MOVE 'S' TO WRK-OPCAO-VALIDA
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+           END-EVALUATE.
+
+       0300-MONTAR-PROGRAMA.
+           MOVE SPACES TO WRK-PROGRAMA.
+           STRING 'PROGCOB' DELIMITED BY SIZE
+                  WRK-OPCAO  DELIMITED BY SIZE
+                  INTO WRK-PROGRAMA
+           END-STRING.
+
+       0310-EXECUTAR-PROGRAMA.
+           MOVE SPACES TO WRK-COMANDO.
+           STRING './' DELIMITED BY SIZE
+                  WRK-PROGRAMA DELIMITED BY SPACE
+                  INTO WRK-COMANDO
+           END-STRING.
+           DISPLAY 'CHAMANDO ' WRK-PROGRAMA ' ...'.
+           CALL 'SYSTEM' USING WRK-COMANDO.
+           DISPLAY 'RETORNOU DE ' WRK-PROGRAMA '.'.
