@@ -0,0 +1,12 @@
+      *    STUGRADE.cob - LAYOUT DO ARQUIVO DE NOTAS DA TURMA
+      *    (STUDENT-GRADES), USADO PELA AVALIACAO EM LOTE DO
+      *    PROGCOB08. CADA ALUNO TRAZ SEU PROPRIO NUMERO DE
+      *    COMPONENTES (PROVAS, TRABALHOS, ETC) E O PESO DE CADA UM,
+      *    PERMITINDO MEDIAS PONDERADAS DIFERENTES POR TURMA.
+       01  STUDENT-GRADE-RECORD.
+           02  ALUNO-MATRICULA        PIC 9(06).
+           02  ALUNO-NOME             PIC X(20).
+           02  ALUNO-QT-NOTAS         PIC 9(01).
+           02  ALUNO-COMPONENTE OCCURS 5 TIMES.
+               03  ALUNO-NOTA         PIC 9(02)V99.
+               03  ALUNO-PESO         PIC 9(02)V99.
