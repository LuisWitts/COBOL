@@ -7,6 +7,11 @@
       *    UTILIZAR VARIAVEIS NIVEIS 01 ...02...(ESTRUTURADA)
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  DATA STAMPING, DIA-UTIL E FORMATACAO
+      *                     REGIONAL FORAM EXTRAIDOS PARA A ROTINA
+      *                     COMPARTILHADA DTROTINA, QUE TAMBEM E
+      *                     CHAMADA PELOS DEMAIS JOBS BATCH.
       **********************************************
 
 
@@ -19,10 +24,42 @@
            02 WRK-ANO PIC 9(4) VALUE ZEROS.
            02 WRK-MES PIC 9(2) VALUE ZEROS.
            02 WRK-DIA PIC 9(2) VALUE ZEROS.
+
+       77  WRK-FORMATO               PIC 9(01) VALUE 3.
+       77  WRK-DATA-FORMATADA        PIC X(20) VALUE SPACES.
+       77  WRK-DIA-SEMANA            PIC 9(01) VALUE ZEROS.
+       77  WRK-DIA-UTIL              PIC X(01) VALUE 'S'.
+
+       01  TB-NOME-DIA-SEMANA.
+           02  FILLER                PIC X(11) VALUE 'DOMINGO    '.
+           02  FILLER                PIC X(11) VALUE 'SEGUNDA-FEI'.
+           02  FILLER                PIC X(11) VALUE 'TERCA-FEIRA'.
+           02  FILLER                PIC X(11) VALUE 'QUARTA-FEIR'.
+           02  FILLER                PIC X(11) VALUE 'QUINTA-FEIR'.
+           02  FILLER                PIC X(11) VALUE 'SEXTA-FEIRA'.
+           02  FILLER                PIC X(11) VALUE 'SABADO     '.
+       01  TB-NOME-DIA-SEMANA-RED REDEFINES TB-NOME-DIA-SEMANA.
+           02  TB-DIA-SEMANA-NOME    PIC X(11) OCCURS 7 TIMES.
+
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            DISPLAY WRK-DATA.
 
            DISPLAY 'DATA '  WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
 
+           CALL 'DTROTINA' USING WRK-DATA WRK-FORMATO
+               WRK-DATA-FORMATADA WRK-DIA-SEMANA WRK-DIA-UTIL
+           END-CALL.
+
+           DISPLAY 'DATA FORMATADA ...... ' WRK-DATA-FORMATADA.
+           DISPLAY 'DIA DA SEMANA ....... '
+               TB-DIA-SEMANA-NOME (WRK-DIA-SEMANA).
+
+           IF WRK-DIA-UTIL = 'S'
+               DISPLAY 'DIA UTIL ............ SIM - LIBERAR BATCH'
+           ELSE
+               DISPLAY 'DIA UTIL ............ NAO - FIM DE SEMANA '
+                   'OU FERIADO'
+           END-IF.
+
            STOP RUN.
