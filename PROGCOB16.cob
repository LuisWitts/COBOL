@@ -7,29 +7,282 @@
       *    UTILIZAR COMANDO PERFORM UNTIL (ATÉ)
       *    data = 27/04/2020
       *    _\|/_ 4:20
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  BOOK.cob PASSOU A SER O LAYOUT REAL DE
+      *                     SALES-TRANSACTION-RECORD (ANTES ERA UMA
+      *                     COPY QUE NEM EXISTIA NO FONTE). O PROGRAMA
+      *                     FOI CONVERTIDO DE LACO INTERATIVO (ACCEPT
+      *                     ATE DIGITAR ZERO) PARA PROCESSAMENTO EM
+      *                     LOTE DO ARQUIVO SALES-TRANSACTION-FILE.
+      *    09/08/2026  LCW  RESUMO DE FECHAMENTO DO DIA QUEBRADO POR
+      *                     VENDEDOR/LOJA, COM VALOR MINIMO, MAXIMO E
+      *                     MEDIO DE VENDA, EM VEZ DE UM UNICO TOTAL.
+      *    09/08/2026  LCW  ACUMULADOS DE MES (MTD) E ANO (YTD) AGORA
+      *                     SAO MANTIDOS EM ARQUIVO PERSISTENTE
+      *                     (SALES-ROLLUP-FILE), LIDO E REGRAVADO A
+      *                     CADA EXECUCAO, EM VEZ DE ZERAR TODO DIA.
+      *                     A DATA DE REFERENCIA USA A ROTINA
+      *                     COMPARTILHADA DTROTINA.
+      *    09/08/2026  LCW  TOTAIS DE CONTROLE DA EXECUCAO GRAVADOS
+      *                     VIA CTLTOTRTN PARA O FECHAMENTO DO DIA.
+      *    09/08/2026  LCW  CABECALHO/RODAPE/QUEBRA DE PAGINA DO
+      *                     RESUMO POR VENDEDOR VIA RPTHDRTN.
       **********************************************
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO 'SALETRAN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALES-ROLLUP-FILE ASSIGN TO 'SALEROLL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ROLL-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
            COPY 'BOOK.cob'.
 
+       FD  SALES-ROLLUP-FILE.
+       01  SALES-ROLLUP-RECORD.
+           02  ROLL-ANO-MES           PIC 9(06).
+           02  ROLL-SEP1              PIC X(02).
+           02  ROLL-QT-MES            PIC 9(05).
+           02  ROLL-SEP2              PIC X(02).
+           02  ROLL-VALOR-MES         PIC 9(09)V99.
+           02  ROLL-SEP3              PIC X(02).
+           02  ROLL-ANO               PIC 9(04).
+           02  ROLL-SEP4              PIC X(02).
+           02  ROLL-QT-ANO            PIC 9(06).
+           02  ROLL-SEP5              PIC X(02).
+           02  ROLL-VALOR-ANO         PIC 9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EOF                    PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                      VALUE 'S'.
+
+       01  WRK-DATA-HOJE.
+           02  WRK-ANO-HOJE           PIC 9(04).
+           02  WRK-MES-HOJE           PIC 9(02).
+           02  WRK-DIA-HOJE           PIC 9(02).
+       77  WRK-ANO-MES-HOJE           PIC 9(06) VALUE ZEROS.
+       77  WRK-FORMATO                PIC 9(01) VALUE 1.
+       77  WRK-DATA-FORMATADA         PIC X(20) VALUE SPACES.
+       77  WRK-DIA-SEMANA             PIC 9(01) VALUE ZEROS.
+       77  WRK-DIA-UTIL               PIC X(01) VALUE 'S'.
+
+       77  WRK-QT                     PIC 9(05) VALUE ZEROS.
+       77  WRK-ACUM                   PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-ACUM-ED                PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-PRIMEIRA-VENDA         PIC X(01) VALUE 'S'.
+           88  PRIMEIRA-VENDA                   VALUE 'S'.
+       77  WRK-MENOR                  PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MENOR-ED               PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-MAIOR                  PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MAIOR-ED               PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-MEDIA                  PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MEDIA-ED               PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  TB-VENDEDOR-TABELA.
+           02  TB-VENDEDOR OCCURS 20 TIMES INDEXED BY IX-VEND.
+               03  TB-VEND-NOME       PIC X(15) VALUE SPACES.
+               03  TB-VEND-LOJA       PIC X(10) VALUE SPACES.
+               03  TB-VEND-QT         PIC 9(05) VALUE ZEROS.
+               03  TB-VEND-TOTAL      PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QT-VENDEDORES          PIC 9(02) VALUE ZEROS.
+       77  WRK-IX-VEND                PIC 9(02) VALUE ZEROS.
+       77  WRK-VEND-ACHADO            PIC X(01) VALUE 'N'.
+           88  VEND-ACHADO                      VALUE 'S'.
+       77  WRK-VEND-TOTAL-ED          PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77  WRK-PROGRAMA-ID            PIC X(09) VALUE 'PROGCOB16'.
+       77  WRK-CTLT-LIDOS             PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-PROCESSADOS       PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-REJEITADOS        PIC 9(07) VALUE ZEROS.
+       77  WRK-RPT-FUNCAO             PIC X(01) VALUE SPACES.
+       77  WRK-RPT-TITULO             PIC X(40)
+           VALUE 'RESUMO DE FECHAMENTO DO DIA'.
+
+       77  WRK-ROLL-STATUS            PIC X(02) VALUE SPACES.
+       77  WRK-ROLL-ANO-MES           PIC 9(06) VALUE ZEROS.
+       77  WRK-ROLL-QT-MES            PIC 9(05) VALUE ZEROS.
+       77  WRK-ROLL-VALOR-MES         PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-ROLL-VALOR-MES-ED      PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-ROLL-ANO               PIC 9(04) VALUE ZEROS.
+       77  WRK-ROLL-QT-ANO            PIC 9(06) VALUE ZEROS.
+       77  WRK-ROLL-VALOR-ANO         PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-ROLL-VALOR-ANO-ED      PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-           END-IF.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
+
        0100-INICIALIZAR.
-           ACCEPT WRK-VENDAS.
+           DISPLAY '====== FECHAMENTO DE VENDAS DO DIA ======'.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           CALL 'DTROTINA' USING WRK-DATA-HOJE WRK-FORMATO
+               WRK-DATA-FORMATADA WRK-DIA-SEMANA WRK-DIA-UTIL
+           END-CALL.
+           COMPUTE WRK-ANO-MES-HOJE = WRK-ANO-HOJE * 100 + WRK-MES-HOJE.
+           DISPLAY 'DATA DO FECHAMENTO : ' WRK-DATA-FORMATADA.
+           PERFORM 0110-LER-ROLLUP.
+           OPEN INPUT SALES-TRANSACTION-FILE.
+           READ SALES-TRANSACTION-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+      *    SE O ARQUIVO DE ACUMULADOS AINDA NAO EXISTE, A EXECUCAO
+      *    COMECA ZERADA. SE O MES OU O ANO GRAVADO FOR DIFERENTE DO
+      *    MES/ANO DE HOJE, OS ACUMULADOS CORRESPONDENTES SAO
+      *    ZERADOS ANTES DE SOMAR AS VENDAS DESTA EXECUCAO.
+       0110-LER-ROLLUP.
+           OPEN INPUT SALES-ROLLUP-FILE.
+           IF WRK-ROLL-STATUS = '35'
+               MOVE ZEROS TO WRK-ROLL-ANO-MES WRK-ROLL-QT-MES
+                   WRK-ROLL-VALOR-MES WRK-ROLL-ANO WRK-ROLL-QT-ANO
+                   WRK-ROLL-VALOR-ANO
+           ELSE
+               READ SALES-ROLLUP-FILE
+                   AT END
+                       MOVE ZEROS TO WRK-ROLL-ANO-MES WRK-ROLL-QT-MES
+                           WRK-ROLL-VALOR-MES WRK-ROLL-ANO
+                           WRK-ROLL-QT-ANO WRK-ROLL-VALOR-ANO
+                   NOT AT END
+                       MOVE ROLL-ANO-MES   TO WRK-ROLL-ANO-MES
+                       MOVE ROLL-QT-MES    TO WRK-ROLL-QT-MES
+                       MOVE ROLL-VALOR-MES TO WRK-ROLL-VALOR-MES
+                       MOVE ROLL-ANO       TO WRK-ROLL-ANO
+                       MOVE ROLL-QT-ANO    TO WRK-ROLL-QT-ANO
+                       MOVE ROLL-VALOR-ANO TO WRK-ROLL-VALOR-ANO
+               END-READ
+               CLOSE SALES-ROLLUP-FILE
+           END-IF.
+           IF WRK-ROLL-ANO-MES NOT = WRK-ANO-MES-HOJE
+               MOVE WRK-ANO-MES-HOJE TO WRK-ROLL-ANO-MES
+               MOVE ZEROS TO WRK-ROLL-QT-MES WRK-ROLL-VALOR-MES
+           END-IF.
+           IF WRK-ROLL-ANO NOT = WRK-ANO-HOJE
+               MOVE WRK-ANO-HOJE TO WRK-ROLL-ANO
+               MOVE ZEROS TO WRK-ROLL-QT-ANO WRK-ROLL-VALOR-ANO
+           END-IF.
+
        0200-PROCESSAR.
            ADD 1 TO WRK-QT.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           PERFORM 0100-INICIALIZAR.
+           ADD VENDA-VALOR TO WRK-ACUM.
+           PERFORM 0210-ACUMULAR-MINMAX.
+           PERFORM 0220-ACUMULAR-VENDEDOR.
+           READ SALES-TRANSACTION-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-ACUMULAR-MINMAX.
+           IF PRIMEIRA-VENDA
+               MOVE VENDA-VALOR TO WRK-MENOR
+               MOVE VENDA-VALOR TO WRK-MAIOR
+               MOVE 'N' TO WRK-PRIMEIRA-VENDA
+           ELSE
+               IF VENDA-VALOR < WRK-MENOR
+                   MOVE VENDA-VALOR TO WRK-MENOR
+               END-IF
+               IF VENDA-VALOR > WRK-MAIOR
+                   MOVE VENDA-VALOR TO WRK-MAIOR
+               END-IF
+           END-IF.
+
+       0220-ACUMULAR-VENDEDOR.
+           MOVE 'N' TO WRK-VEND-ACHADO.
+           MOVE ZEROS TO WRK-IX-VEND.
+           PERFORM 0221-PROCURAR-VENDEDOR
+               VARYING IX-VEND FROM 1 BY 1
+               UNTIL IX-VEND > WRK-QT-VENDEDORES OR VEND-ACHADO.
+           IF NOT VEND-ACHADO
+               ADD 1 TO WRK-QT-VENDEDORES
+               MOVE WRK-QT-VENDEDORES TO WRK-IX-VEND
+               MOVE VENDA-VENDEDOR TO TB-VEND-NOME (WRK-IX-VEND)
+               MOVE VENDA-LOJA     TO TB-VEND-LOJA (WRK-IX-VEND)
+           END-IF.
+           ADD 1           TO TB-VEND-QT    (WRK-IX-VEND).
+           ADD VENDA-VALOR TO TB-VEND-TOTAL (WRK-IX-VEND).
+
+       0221-PROCURAR-VENDEDOR.
+           IF TB-VEND-NOME (IX-VEND) = VENDA-VENDEDOR AND
+              TB-VEND-LOJA (IX-VEND) = VENDA-LOJA
+               MOVE 'S' TO WRK-VEND-ACHADO
+               SET WRK-IX-VEND TO IX-VEND
+           END-IF.
+
        0300-FINALIZAR.
-           DISPLAY ' ---------------------- '.
-           DISPLAY 'ACUMULADOS '            WRK-ACUM.
-           DISPLAY 'QUANTIDADE DE VENDAS :' WRK-QT.
+           CLOSE SALES-TRANSACTION-FILE.
+           PERFORM 0310-ATUALIZAR-ROLLUP.
+           IF WRK-QT > 0
+               COMPUTE WRK-MEDIA = WRK-ACUM / WRK-QT
+           END-IF.
+           MOVE WRK-ACUM  TO WRK-ACUM-ED.
+           MOVE WRK-MENOR TO WRK-MENOR-ED.
+           MOVE WRK-MAIOR TO WRK-MAIOR-ED.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           MOVE 'I' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+           DISPLAY 'QUANTIDADE DE VENDAS : ' WRK-QT.
+           DISPLAY 'TOTAL DO DIA         : ' WRK-ACUM-ED.
+           DISPLAY 'MENOR VENDA          : ' WRK-MENOR-ED.
+           DISPLAY 'MAIOR VENDA          : ' WRK-MAIOR-ED.
+           DISPLAY 'MEDIA POR VENDA      : ' WRK-MEDIA-ED.
+           DISPLAY '------- RESUMO POR VENDEDOR / LOJA -------'.
+           PERFORM 0320-IMPRIMIR-VENDEDOR
+               VARYING IX-VEND FROM 1 BY 1
+               UNTIL IX-VEND > WRK-QT-VENDEDORES.
+           MOVE WRK-ROLL-VALOR-MES TO WRK-ROLL-VALOR-MES-ED.
+           MOVE WRK-ROLL-VALOR-ANO TO WRK-ROLL-VALOR-ANO-ED.
+           DISPLAY '------- ACUMULADOS MES / ANO -------'.
+           DISPLAY 'VENDAS NO MES (MTD)  : ' WRK-ROLL-QT-MES
+               ' - VALOR : ' WRK-ROLL-VALOR-MES-ED.
+           DISPLAY 'VENDAS NO ANO (YTD)  : ' WRK-ROLL-QT-ANO
+               ' - VALOR : ' WRK-ROLL-VALOR-ANO-ED.
+           MOVE WRK-QT TO WRK-CTLT-LIDOS WRK-CTLT-PROCESSADOS.
+           CALL 'CTLTOTRTN' USING WRK-PROGRAMA-ID WRK-CTLT-LIDOS
+               WRK-CTLT-PROCESSADOS WRK-CTLT-REJEITADOS
+           END-CALL.
+           MOVE 'F' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
            DISPLAY ' FINAL DO PROGRAMINHA '.
-           DISPLAY ' ---------------------- '.
+
+       0310-ATUALIZAR-ROLLUP.
+           ADD WRK-QT   TO WRK-ROLL-QT-MES.
+           ADD WRK-ACUM TO WRK-ROLL-VALOR-MES.
+           ADD WRK-QT   TO WRK-ROLL-QT-ANO.
+           ADD WRK-ACUM TO WRK-ROLL-VALOR-ANO.
+           INITIALIZE SALES-ROLLUP-RECORD.
+           MOVE WRK-ROLL-ANO-MES   TO ROLL-ANO-MES.
+           MOVE WRK-ROLL-QT-MES    TO ROLL-QT-MES.
+           MOVE WRK-ROLL-VALOR-MES TO ROLL-VALOR-MES.
+           MOVE WRK-ROLL-ANO       TO ROLL-ANO.
+           MOVE WRK-ROLL-QT-ANO    TO ROLL-QT-ANO.
+           MOVE WRK-ROLL-VALOR-ANO TO ROLL-VALOR-ANO.
+           OPEN OUTPUT SALES-ROLLUP-FILE.
+           WRITE SALES-ROLLUP-RECORD.
+           CLOSE SALES-ROLLUP-FILE.
+
+       0320-IMPRIMIR-VENDEDOR.
+           MOVE TB-VEND-TOTAL (IX-VEND) TO WRK-VEND-TOTAL-ED.
+           DISPLAY 'VENDEDOR ' TB-VEND-NOME (IX-VEND)
+               ' LOJA ' TB-VEND-LOJA (IX-VEND)
+               ' - VENDAS: ' TB-VEND-QT (IX-VEND)
+               ' - TOTAL: ' WRK-VEND-TOTAL-ED.
+           MOVE 'L' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
