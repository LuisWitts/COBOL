@@ -0,0 +1,9 @@
+      *    ROOMDIM.cob - LAYOUT DO ARQUIVO DE DIMENSOES DE AMBIENTES
+      *    (ROOM-DIMENSION-FILE), USADO PELO ORCAMENTO EM LOTE DO
+      *    PROGCOB12. CADA LINHA E UM AMBIENTE DE UM JOB DE PINTURA
+      *    OU PISO A SER ORCADO.
+       01  ROOM-DIMENSION-RECORD.
+           02  DIM-JOB                PIC X(06).
+           02  DIM-AMBIENTE           PIC X(15).
+           02  DIM-LARGURA            PIC 9(03)V99.
+           02  DIM-COMPRIMENTO        PIC 9(03)V99.
