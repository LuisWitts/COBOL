@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLTOTRTN.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: ROTINA COMPARTILHADA DE GRAVACAO NO ARQUIVO DE
+      *              TOTAIS DE CONTROLE (CONTROL-TOTALS-FILE), CHAMADA
+      *              POR CADA JOB EM LOTE AO FINAL DA EXECUCAO, PARA
+      *              QUE O RELATORIO DE FECHAMENTO DO DIA (PROGCOB18)
+      *              TENHA OS REGISTROS LIDOS/PROCESSADOS/REJEITADOS
+      *              DE TODOS OS JOBS DA NOITE NUM UNICO ARQUIVO.
+      *    data = 09/08/2026
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  VERSAO INICIAL.
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO 'CTLTOT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTLT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTALS-FILE.
+           COPY 'CTLTOT.cob'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CTLT-STATUS            PIC X(02) VALUE SPACES.
+       77  WRK-DATA                   PIC 9(08) VALUE ZEROS.
+       77  WRK-HORA                   PIC 9(08) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAMA                PIC X(09).
+       01  LK-LIDOS                   PIC 9(07).
+       01  LK-PROCESSADOS             PIC 9(07).
+       01  LK-REJEITADOS              PIC 9(07).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-LIDOS LK-PROCESSADOS
+               LK-REJEITADOS.
+       0001-PRINCIPAL.
+           PERFORM 0100-ABRIR-CONTROLE.
+           PERFORM 0200-GRAVAR-CONTROLE.
+           CLOSE CONTROL-TOTALS-FILE.
+           GOBACK.
+
+      *    UM ARQUIVO EM LINE SEQUENTIAL PRECISA EXISTIR ANTES DE
+      *    PODER SER ABERTO EM EXTEND; SE FOR A PRIMEIRA VEZ QUE
+      *    ALGUM JOB GRAVA UM TOTAL DE CONTROLE, CRIAMOS O ARQUIVO
+      *    VAZIO PRIMEIRO.
+       0100-ABRIR-CONTROLE.
+           OPEN EXTEND CONTROL-TOTALS-FILE.
+           IF WRK-CTLT-STATUS = '35'
+               OPEN OUTPUT CONTROL-TOTALS-FILE
+               CLOSE CONTROL-TOTALS-FILE
+               OPEN EXTEND CONTROL-TOTALS-FILE
+           END-IF.
+
+       0200-GRAVAR-CONTROLE.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+           INITIALIZE CONTROL-TOTALS-RECORD.
+           MOVE LK-PROGRAMA     TO CTLT-PROGRAMA.
+           MOVE WRK-DATA        TO CTLT-DATA.
+           MOVE WRK-HORA        TO CTLT-HORA.
+           MOVE LK-LIDOS        TO CTLT-LIDOS.
+           MOVE LK-PROCESSADOS  TO CTLT-PROCESSADOS.
+           MOVE LK-REJEITADOS   TO CTLT-REJEITADOS.
+           WRITE CONTROL-TOTALS-RECORD.
