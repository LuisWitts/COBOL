@@ -0,0 +1,9 @@
+      *    BOOK.cob - LAYOUT DO REGISTRO DE VENDA (SALES-TRANSACTION-
+      *    FILE), USADO PELO PROCESSAMENTO EM LOTE DE VENDAS DO
+      *    PROGCOB16.
+       01  SALES-TRANSACTION-RECORD.
+           02  VENDA-DATA             PIC 9(08).
+           02  VENDA-VENDEDOR         PIC X(15).
+           02  VENDA-LOJA             PIC X(10).
+           02  VENDA-PRODUTO          PIC X(15).
+           02  VENDA-VALOR            PIC 9(07)V99.
