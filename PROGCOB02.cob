@@ -6,17 +6,125 @@
       *    objetivo: RECEBER E IMPRIMIR UMA STRING.
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  BATCH INTAKE OF NAMES FROM
+      *                     CUSTOMER-INTAKE FILE INSTEAD OF A
+      *                     SINGLE CONSOLE ACCEPT PER RUN.
+      *    09/08/2026  LCW  FULL 20-POSITION NAME DISPLAY AND
+      *                     BLANK/ALL-NUMERIC NAME VALIDATION.
+      *    09/08/2026  LCW  AUDIT LOG OF EVERY NAME ACCEPTED,
+      *                     STAMPED WITH RUN DATE AND TIME.
+      *    09/08/2026  LCW  REJECTED NAMES ALSO LOGGED TO THE SHARED
+      *                     EXCEPTION LOG (EXCPRTN) FOR CENTRAL REVIEW
+      *                     ALONGSIDE THE OTHER JOBS.
       **********************************************
 
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-INTAKE-FILE ASSIGN TO 'CUSTIN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NAME-AUDIT-FILE ASSIGN TO 'CUSTAUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-INTAKE-FILE.
+       01  INTAKE-RECORD             PIC X(20).
+
+       FD  NAME-AUDIT-FILE.
+       01  AUDIT-RECORD.
+           02  AUDIT-NOME            PIC X(20).
+           02  AUDIT-SEP1            PIC X(02).
+           02  AUDIT-DATA            PIC 9(08).
+           02  AUDIT-SEP2            PIC X(02).
+           02  AUDIT-HORA            PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
+       77  WRK-NOME                  PIC X(20) VALUE SPACES.
+       77  WRK-EOF                   PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                     VALUE 'S'.
+       77  WRK-NOME-VALIDO           PIC X(01) VALUE 'S'.
+           88  NOME-VALIDO                     VALUE 'S'.
+       77  WRK-QT-LIDOS              PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-REJEITADOS         PIC 9(05) VALUE ZEROS.
+       77  WRK-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+       77  WRK-PROGRAMA-ID           PIC X(09) VALUE 'PROGCOB02'.
+       77  WRK-MOTIVO-LOG            PIC X(40) VALUE SPACES.
+       01  WRK-DATA-HORA.
+           02  WRK-DATA              PIC 9(08).
+           02  WRK-HORA              PIC 9(08).
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
 
-           DISPLAY 'NOME ...' WRK-NOME(1:10).
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+           OPEN INPUT CUSTOMER-INTAKE-FILE.
+           PERFORM 0110-ABRIR-AUDITORIA.
+           READ CUSTOMER-INTAKE-FILE INTO WRK-NOME
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
 
-           STOP RUN.
+      *    UM ARQUIVO DE AUDITORIA EM LINE SEQUENTIAL PRECISA
+      *    EXISTIR ANTES DE PODER SER ABERTO EM EXTEND; SE FOR A
+      *    PRIMEIRA EXECUCAO, CRIAMOS O ARQUIVO VAZIO PRIMEIRO.
+       0110-ABRIR-AUDITORIA.
+           OPEN EXTEND NAME-AUDIT-FILE.
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT NAME-AUDIT-FILE
+               CLOSE NAME-AUDIT-FILE
+               OPEN EXTEND NAME-AUDIT-FILE
+           END-IF.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT-LIDOS.
+           PERFORM 0210-VALIDAR-NOME.
+           IF NOME-VALIDO
+               DISPLAY 'NOME ...' WRK-NOME
+               PERFORM 0220-GRAVAR-AUDITORIA
+           ELSE
+               ADD 1 TO WRK-QT-REJEITADOS
+               DISPLAY 'NOME REJEITADO (INVALIDO) ...' WRK-NOME
+               MOVE 'NOME EM BRANCO OU SOMENTE NUMERICO'
+                   TO WRK-MOTIVO-LOG
+               CALL 'EXCPRTN' USING WRK-PROGRAMA-ID WRK-NOME
+                   WRK-MOTIVO-LOG
+               END-CALL
+           END-IF.
+           READ CUSTOMER-INTAKE-FILE INTO WRK-NOME
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-VALIDAR-NOME.
+           MOVE 'S' TO WRK-NOME-VALIDO.
+           IF WRK-NOME = SPACES
+               MOVE 'N' TO WRK-NOME-VALIDO
+           ELSE
+               IF WRK-NOME IS NUMERIC
+                   MOVE 'N' TO WRK-NOME-VALIDO
+               END-IF
+           END-IF.
+
+       0220-GRAVAR-AUDITORIA.
+           INITIALIZE AUDIT-RECORD.
+           MOVE WRK-NOME TO AUDIT-NOME.
+           MOVE WRK-DATA TO AUDIT-DATA.
+           MOVE WRK-HORA TO AUDIT-HORA.
+           WRITE AUDIT-RECORD.
+
+       0300-FINALIZAR.
+           CLOSE CUSTOMER-INTAKE-FILE.
+           CLOSE NAME-AUDIT-FILE.
+           DISPLAY ' ---------------------- '.
+           DISPLAY 'NOMES LIDOS      : ' WRK-QT-LIDOS.
+           DISPLAY 'NOMES REJEITADOS : ' WRK-QT-REJEITADOS.
+           DISPLAY ' FINAL DO PROGRAMINHA '.
