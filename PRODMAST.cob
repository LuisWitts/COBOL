@@ -0,0 +1,7 @@
+      *    PRODMAST.cob - LAYOUT DO CADASTRO DE PRODUTOS
+      *    (PRODUCT-MASTER-FILE), USADO PELA TABELA DE PRECOS EM
+      *    LOTE DO PROGCOB14.
+       01  PRODUCT-MASTER-RECORD.
+           02  PROD-CODIGO            PIC X(06).
+           02  PROD-DESCRICAO         PIC X(20).
+           02  PROD-PRECO             PIC 9(05)V99.
