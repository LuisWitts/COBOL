@@ -8,6 +8,22 @@
       *    IMPRIMIR FORMATADO - USO DA VIRGULA
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CONVERTIDO PARA PROCESSAMENTO BATCH DE
+      *                     TODA A FOLHA A PARTIR DO EMPLOYEE-MASTER,
+      *                     COM CALCULO DE DESCONTOS PADRAO E FOLHA
+      *                     DE PAGAMENTO COMPLETA (HOLERITE) POR
+      *                     FUNCIONARIO.
+      *    09/08/2026  LCW  REGISTRO DE FOLHA (PAYROLL REGISTER) COM
+      *                     TOTAL BRUTO, TOTAL LIQUIDO E SUBTOTAIS
+      *                     POR DEPARTAMENTO AO FINAL DO RUN.
+      *    09/08/2026  LCW  COLUNA DE EQUIVALENTE EM USD NO REGISTRO
+      *                     DE FOLHA, PARA CONSOLIDACAO DA MATRIZ.
+      *    09/08/2026  LCW  TOTAIS DE CONTROLE DO RUN (LIDOS/
+      *                     PROCESSADOS/REJEITADOS) GRAVADOS VIA
+      *                     CTLTOTRTN PARA O FECHAMENTO DO DIA.
+      *    09/08/2026  LCW  CABECALHO/RODAPE/QUEBRA DE PAGINA DO
+      *                     HOLERITE VIA RPTHDRTN.
       **********************************************
 
 
@@ -16,20 +32,186 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WRK-EMP-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           02  EMP-NUMERO            PIC 9(06).
+           02  EMP-NOME              PIC X(20).
+           02  EMP-DEPTO             PIC X(04).
+           02  EMP-SALARIO           PIC 9(06)V99.
+
        WORKING-STORAGE SECTION.
-       77  WRK-NOME       PIC X(20) VALUE SPACES.
-       77  WRK-SALARIO    PIC 9(06)V99 VALUE ZEROS.
-       77  WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-EMP-STATUS            PIC X(02) VALUE SPACES.
+       77  WRK-EOF                   PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                     VALUE 'S'.
 
+       77  WRK-NOME                  PIC X(20) VALUE SPACES.
+       77  WRK-SALARIO               PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-SALARIO-ED            PIC $ZZZ.ZZ9,99 VALUE ZEROS.
 
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME    FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-      ***************** MOSTRA DADOS ***************
-           DISPLAY 'NOME : '    WRK-NOME.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO: ' WRK-SALARIO-ED.
+      *    DESCONTOS PADRAO DA FOLHA
+       77  WRK-PCT-INSS              PIC 9V999 VALUE 0,090.
+       77  WRK-PCT-IR                PIC 9V999 VALUE 0,075.
+       77  WRK-DESC-INSS             PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-DESC-IR               PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-DESC-TOTAL            PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-DESC-TOTAL-ED         PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-LIQUIDO               PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-LIQUIDO-ED            PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+      *    TAXA DE CAMBIO DE REFERENCIA PARA CONSOLIDACAO DA MATRIZ
+       77  WRK-TAXA-CAMBIO           PIC 9(02)V9999 VALUE 5,0000.
+       77  WRK-SALARIO-USD           PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-SALARIO-USD-ED        PIC $ZZZ.ZZ9,99 VALUE ZEROS.
 
+      *    ACUMULADORES DO REGISTRO DE FOLHA (PAYROLL REGISTER)
+       77  WRK-QT-FUNCIONARIOS       PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-BRUTO           PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-BRUTO-ED        PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TOTAL-LIQUIDO         PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-LIQUIDO-ED      PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TOTAL-USD             PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-USD-ED          PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+      *    SUBTOTAIS POR DEPARTAMENTO
+       77  WRK-QT-DEPTOS             PIC 9(02) VALUE ZEROS.
+       77  WRK-PROGRAMA-ID           PIC X(09) VALUE 'PROGCOB04'.
+       77  WRK-CTLT-LIDOS            PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-PROCESSADOS      PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-REJEITADOS       PIC 9(07) VALUE ZEROS.
+       77  WRK-RPT-FUNCAO            PIC X(01) VALUE SPACES.
+       77  WRK-RPT-TITULO            PIC X(40)
+           VALUE 'REGISTRO DE FOLHA DE PAGAMENTO'.
+       77  WRK-IX-DEPTO              PIC 9(02) VALUE ZEROS.
+       77  WRK-DEPTO-ACHADO          PIC X(01) VALUE 'N'.
+           88  DEPTO-ACHADO                    VALUE 'S'.
+       01  TB-DEPARTAMENTOS.
+           02  TB-DEPTO OCCURS 20 TIMES INDEXED BY IX-DEPTO.
+               03  TB-DEPTO-COD      PIC X(04) VALUE SPACES.
+               03  TB-DEPTO-QT       PIC 9(05) VALUE ZEROS.
+               03  TB-DEPTO-BRUTO    PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-DEPTO-BRUTO-ED        PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
            STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 'I' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+           OPEN INPUT EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT-FUNCIONARIOS.
+           MOVE EMP-NOME    TO WRK-NOME.
+           MOVE EMP-SALARIO TO WRK-SALARIO.
+           PERFORM 0210-CALCULAR-DESCONTOS.
+           PERFORM 0220-IMPRIMIR-HOLERITE.
+           PERFORM 0230-ACUMULAR-TOTAIS.
+           PERFORM 0240-ACUMULAR-DEPARTAMENTO.
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-CALCULAR-DESCONTOS.
+           COMPUTE WRK-DESC-INSS ROUNDED =
+               WRK-SALARIO * WRK-PCT-INSS.
+           COMPUTE WRK-DESC-IR ROUNDED =
+               WRK-SALARIO * WRK-PCT-IR.
+           ADD WRK-DESC-INSS WRK-DESC-IR GIVING WRK-DESC-TOTAL.
+           SUBTRACT WRK-DESC-TOTAL FROM WRK-SALARIO
+               GIVING WRK-LIQUIDO.
+           COMPUTE WRK-SALARIO-USD ROUNDED =
+               WRK-SALARIO / WRK-TAXA-CAMBIO.
+
+       0220-IMPRIMIR-HOLERITE.
+           MOVE WRK-SALARIO     TO WRK-SALARIO-ED.
+           MOVE WRK-DESC-TOTAL  TO WRK-DESC-TOTAL-ED.
+           MOVE WRK-LIQUIDO     TO WRK-LIQUIDO-ED.
+           MOVE WRK-SALARIO-USD TO WRK-SALARIO-USD-ED.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'MATRICULA  : ' EMP-NUMERO.
+           DISPLAY 'NOME       : ' WRK-NOME.
+           DISPLAY 'DEPTO      : ' EMP-DEPTO.
+           DISPLAY 'SALARIO    : ' WRK-SALARIO-ED.
+           DISPLAY 'DESCONTOS  : ' WRK-DESC-TOTAL-ED.
+           DISPLAY 'LIQUIDO    : ' WRK-LIQUIDO-ED.
+           DISPLAY 'EQUIV USD  : ' WRK-SALARIO-USD-ED.
+           MOVE 'L' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+
+       0230-ACUMULAR-TOTAIS.
+           ADD WRK-SALARIO     TO WRK-TOTAL-BRUTO.
+           ADD WRK-LIQUIDO     TO WRK-TOTAL-LIQUIDO.
+           ADD WRK-SALARIO-USD TO WRK-TOTAL-USD.
+
+       0240-ACUMULAR-DEPARTAMENTO.
+           MOVE 'N' TO WRK-DEPTO-ACHADO.
+           MOVE ZEROS TO WRK-IX-DEPTO.
+           PERFORM 0241-PROCURAR-DEPTO
+               VARYING IX-DEPTO FROM 1 BY 1
+               UNTIL IX-DEPTO > WRK-QT-DEPTOS OR DEPTO-ACHADO.
+           IF NOT DEPTO-ACHADO
+               ADD 1 TO WRK-QT-DEPTOS
+               MOVE WRK-QT-DEPTOS TO WRK-IX-DEPTO
+               MOVE EMP-DEPTO TO TB-DEPTO-COD (WRK-IX-DEPTO)
+           END-IF.
+           ADD 1           TO TB-DEPTO-QT    (WRK-IX-DEPTO).
+           ADD WRK-SALARIO TO TB-DEPTO-BRUTO (WRK-IX-DEPTO).
+
+       0241-PROCURAR-DEPTO.
+           IF TB-DEPTO-COD (IX-DEPTO) = EMP-DEPTO
+               MOVE 'S' TO WRK-DEPTO-ACHADO
+               SET WRK-IX-DEPTO TO IX-DEPTO
+           END-IF.
+
+       0300-FINALIZAR.
+           CLOSE EMPLOYEE-MASTER.
+           MOVE WRK-TOTAL-BRUTO   TO WRK-TOTAL-BRUTO-ED.
+           MOVE WRK-TOTAL-LIQUIDO TO WRK-TOTAL-LIQUIDO-ED.
+           MOVE WRK-TOTAL-USD     TO WRK-TOTAL-USD-ED.
+           DISPLAY '========== REGISTRO DE FOLHA (RESUMO) =========='.
+           DISPLAY 'FUNCIONARIOS PROCESSADOS : ' WRK-QT-FUNCIONARIOS.
+           DISPLAY 'TOTAL BRUTO              : ' WRK-TOTAL-BRUTO-ED.
+           DISPLAY 'TOTAL LIQUIDO            : ' WRK-TOTAL-LIQUIDO-ED.
+           DISPLAY 'TOTAL EQUIV. USD         : ' WRK-TOTAL-USD-ED.
+           DISPLAY '------- SUBTOTAL POR DEPARTAMENTO -------'.
+           PERFORM 0310-IMPRIMIR-DEPTO
+               VARYING IX-DEPTO FROM 1 BY 1
+               UNTIL IX-DEPTO > WRK-QT-DEPTOS.
+           MOVE WRK-QT-FUNCIONARIOS TO WRK-CTLT-LIDOS
+                                       WRK-CTLT-PROCESSADOS.
+           CALL 'CTLTOTRTN' USING WRK-PROGRAMA-ID WRK-CTLT-LIDOS
+               WRK-CTLT-PROCESSADOS WRK-CTLT-REJEITADOS
+           END-CALL.
+           MOVE 'F' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+           DISPLAY ' FINAL DO PROGRAMINHA '.
+
+       0310-IMPRIMIR-DEPTO.
+           MOVE TB-DEPTO-BRUTO (IX-DEPTO) TO WRK-DEPTO-BRUTO-ED.
+           DISPLAY 'DEPTO ' TB-DEPTO-COD (IX-DEPTO)
+               ' - FUNCIONARIOS: ' TB-DEPTO-QT (IX-DEPTO)
+               ' - BRUTO: ' WRK-DEPTO-BRUTO-ED.
