@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPRTN.
+      **********************************************
+      *    area de comentarios - remarks
+      *    author = Luis Carlos Witts
+      *    objetivo: ROTINA COMPARTILHADA DE GRAVACAO NO LOG DE
+      *              EXCECOES (EXCEPTION-LOG-FILE), CHAMADA POR
+      *              QUALQUER PROGCOBXX QUE PRECISE REGISTRAR UMA
+      *              REJEICAO DE ENTRADA, PARA QUE TODOS OS JOBS
+      *              GRAVEM NO MESMO ARQUIVO COM O MESMO LAYOUT.
+      *    data = 09/08/2026
+      *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  VERSAO INICIAL.
+      **********************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO 'EXCPLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXCP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG-FILE.
+           COPY 'EXCPLOG.cob'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EXCP-STATUS            PIC X(02) VALUE SPACES.
+       77  WRK-DATA                   PIC 9(08) VALUE ZEROS.
+       77  WRK-HORA                   PIC 9(08) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAMA                PIC X(09).
+       01  LK-REFERENCIA              PIC X(20).
+       01  LK-MOTIVO                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-REFERENCIA LK-MOTIVO.
+       0001-PRINCIPAL.
+           PERFORM 0100-ABRIR-LOG.
+           PERFORM 0200-GRAVAR-LOG.
+           CLOSE EXCEPTION-LOG-FILE.
+           GOBACK.
+
+      *    UM ARQUIVO EM LINE SEQUENTIAL PRECISA EXISTIR ANTES DE
+      *    PODER SER ABERTO EM EXTEND; SE FOR A PRIMEIRA VEZ QUE
+      *    ALGUM JOB REGISTRA UMA EXCECAO, CRIAMOS O ARQUIVO VAZIO
+      *    PRIMEIRO.
+       0100-ABRIR-LOG.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WRK-EXCP-STATUS = '35'
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+               CLOSE EXCEPTION-LOG-FILE
+               OPEN EXTEND EXCEPTION-LOG-FILE
+           END-IF.
+
+       0200-GRAVAR-LOG.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+           INITIALIZE EXCEPTION-LOG-RECORD.
+           MOVE LK-PROGRAMA   TO EXCP-PROGRAMA.
+           MOVE WRK-DATA      TO EXCP-DATA.
+           MOVE WRK-HORA      TO EXCP-HORA.
+           MOVE LK-REFERENCIA TO EXCP-REFERENCIA.
+           MOVE LK-MOTIVO     TO EXCP-MOTIVO.
+           WRITE EXCEPTION-LOG-RECORD.
