@@ -0,0 +1,16 @@
+      *    EXCPLOG.cob - LAYOUT DO LOG DE EXCECOES COMPARTILHADO
+      *    (EXCEPTION-LOG-FILE), GRAVADO PELA ROTINA EXCPRTN E USADO
+      *    POR QUALQUER PROGCOBXX QUE PRECISE REGISTRAR UMA REJEICAO,
+      *    PARA QUE A OPERACAO TENHA UM UNICO LUGAR ONDE CONFERIR
+      *    TODAS AS REJEICOES DO DIA, EM VEZ DE GARIMPAR O CONSOLE DE
+      *    CADA JOB SEPARADAMENTE.
+       01  EXCEPTION-LOG-RECORD.
+           02  EXCP-PROGRAMA          PIC X(09).
+           02  EXCP-SEP1              PIC X(02).
+           02  EXCP-DATA              PIC 9(08).
+           02  EXCP-SEP2              PIC X(02).
+           02  EXCP-HORA              PIC 9(08).
+           02  EXCP-SEP3              PIC X(02).
+           02  EXCP-REFERENCIA        PIC X(20).
+           02  EXCP-SEP4              PIC X(02).
+           02  EXCP-MOTIVO            PIC X(40).
