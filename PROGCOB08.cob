@@ -7,29 +7,227 @@
       *    UTILIZAR COMANDOS IF /ELSE/END-IF
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CONVERTIDO PARA AVALIACAO EM LOTE DE UMA
+      *                     TURMA INTEIRA (STUDENT-GRADES), EM VEZ DE
+      *                     RECEBER NOTAS DE UM UNICO ALUNO POR
+      *                     EXECUCAO.
+      *    09/08/2026  LCW  MEDIA PONDERADA COM NUMERO VARIAVEL DE
+      *                     COMPONENTES POR ALUNO (PROVAS, TRABALHOS
+      *                     ETC), EM VEZ DA MEDIA FIXA DE DUAS NOTAS.
+      *    09/08/2026  LCW  VALIDACAO DE FAIXA (0 A 10) EM CADA
+      *                     COMPONENTE DE NOTA; ALUNO COM NOTA FORA DA
+      *                     FAIXA E REJEITADO E REGISTRADO COMO
+      *                     EXCECAO EM VEZ DE ENTRAR NA MEDIA.
+      *    09/08/2026  LCW  CLASSIFICACAO DO RESULTADO E RELATORIO DE
+      *                     DISTRIBUICAO FINAL LIDOS DE UMA ESCALA DE
+      *                     CONCEITOS CONFIGURAVEL (GRADSCAL), EM VEZ
+      *                     DE CORTES FIXOS NO PROGRAMA.
+      *    09/08/2026  LCW  ALUNO REJEITADO TAMBEM GRAVADO NO LOG DE
+      *                     EXCECOES COMPARTILHADO (EXCPRTN).
+      *    09/08/2026  LCW  TOTAIS DE CONTROLE DO RUN (LIDOS/
+      *                     PROCESSADOS/REJEITADOS) GRAVADOS VIA
+      *                     CTLTOTRTN PARA O FECHAMENTO DO DIA.
+      *    09/08/2026  LCW  CABECALHO/RODAPE/QUEBRA DE PAGINA DO
+      *                     BOLETIM AGORA VEM DA ROTINA COMPARTILHADA
+      *                     RPTHDRTN, EM VEZ DE SO DISPLAY CORRIDO.
       **********************************************
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO 'STUGRADE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GRADE-SCALE-FILE ASSIGN TO 'GRADSCAL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY 'STUGRADE.cob'.
+
+       FD  GRADE-SCALE-FILE.
+           COPY 'GRADSCAL.cob'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1  PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2  PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA  PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-EOF                   PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                     VALUE 'S'.
+       77  WRK-NOTAS-VALIDAS         PIC X(01) VALUE 'S'.
+           88  NOTAS-VALIDAS                   VALUE 'S'.
+       77  WRK-MEDIA                 PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MEDIA-ED               PIC Z9,99 VALUE ZEROS.
+       77  WRK-SOMA-NOTAS            PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SOMA-PESOS            PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-RESULTADO             PIC X(12) VALUE SPACES.
+       77  WRK-QT-ALUNOS             PIC 9(05) VALUE ZEROS.
+       77  WRK-QT-INVALIDOS          PIC 9(05) VALUE ZEROS.
+       77  WRK-PROGRAMA-ID           PIC X(09) VALUE 'PROGCOB08'.
+       77  WRK-REFERENCIA-LOG        PIC X(20) VALUE SPACES.
+       77  WRK-MOTIVO-LOG            PIC X(40) VALUE SPACES.
+       77  WRK-CTLT-LIDOS            PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-PROCESSADOS      PIC 9(07) VALUE ZEROS.
+       77  WRK-CTLT-REJEITADOS       PIC 9(07) VALUE ZEROS.
+       77  WRK-QT-REPROVADOS         PIC 9(05) VALUE ZEROS.
+       77  WRK-RPT-FUNCAO            PIC X(01) VALUE SPACES.
+       77  WRK-RPT-TITULO            PIC X(40)
+           VALUE 'BOLETIM DA TURMA'.
+
+       01  TB-ESCALA-TABELA.
+           02  TB-ESCALA OCCURS 10 TIMES INDEXED BY IX-ESCALA.
+               03  TB-ESCALA-ROTULO      PIC X(12).
+               03  TB-ESCALA-MINIMA      PIC 9(02)V99.
+       77  WRK-QT-ESCALAS            PIC 9(02) VALUE ZEROS.
+       77  WRK-ESCALA-EOF            PIC X(01) VALUE 'N'.
+           88  FIM-ESCALA                      VALUE 'S'.
 
+       01  TB-DISTRIBUICAO.
+           02  TB-DIST OCCURS 10 TIMES INDEXED BY IX-DIST.
+               03  TB-DIST-ROTULO        PIC X(12).
+               03  TB-DIST-QT            PIC 9(05).
+
+       77  WRK-SUB                   PIC 9(02) VALUE ZEROS.
+       77  WRK-ESCALA-ACHADA         PIC X(01) VALUE 'N'.
+           88  ESCALA-ACHADA                   VALUE 'S'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
 
-               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2.
-               DISPLAY 'MEDIA  ' WRK-MEDIA.
-                       IF WRK-MEDIA >= 6
-                           DISPLAY 'APROVADO !'
-                      ELSE
-                       IF WRK-MEDIA >= 2
-                           DISPLAY 'RECUPERACAO !'
-                       ELSE
-                           DISPLAY 'REPROVADO !'
+       0100-INICIALIZAR.
+           PERFORM 0110-CARREGAR-ESCALA.
+           MOVE 'I' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+           OPEN INPUT STUDENT-GRADES-FILE.
+           READ STUDENT-GRADES-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
 
-                   END-IF.
+       0110-CARREGAR-ESCALA.
+           OPEN INPUT GRADE-SCALE-FILE.
+           READ GRADE-SCALE-FILE
+               AT END MOVE 'S' TO WRK-ESCALA-EOF
+           END-READ.
+           PERFORM 0111-LER-ESCALA UNTIL FIM-ESCALA.
+           CLOSE GRADE-SCALE-FILE.
 
-           STOP RUN.
+       0111-LER-ESCALA.
+           ADD 1 TO WRK-QT-ESCALAS.
+           SET IX-ESCALA TO WRK-QT-ESCALAS.
+           MOVE ESCALA-ROTULO      TO TB-ESCALA-ROTULO (IX-ESCALA).
+           MOVE ESCALA-NOTA-MINIMA TO TB-ESCALA-MINIMA (IX-ESCALA).
+           SET IX-DIST TO WRK-QT-ESCALAS.
+           MOVE ESCALA-ROTULO TO TB-DIST-ROTULO (IX-DIST).
+           MOVE ZEROS         TO TB-DIST-QT (IX-DIST).
+           READ GRADE-SCALE-FILE
+               AT END MOVE 'S' TO WRK-ESCALA-EOF
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT-ALUNOS.
+           PERFORM 0210-VALIDAR-NOTAS.
+           IF NOTAS-VALIDAS
+               PERFORM 0220-CALCULAR-MEDIA
+               PERFORM 0230-CLASSIFICAR
+               PERFORM 0240-IMPRIMIR-BOLETIM
+           ELSE
+               ADD 1 TO WRK-QT-INVALIDOS
+               DISPLAY 'ALUNO ' ALUNO-MATRICULA ' ' ALUNO-NOME
+                   ' REJEITADO - NOTA FORA DA FAIXA 0 A 10'
+               MOVE ALUNO-NOME TO WRK-REFERENCIA-LOG
+               MOVE 'NOTA FORA DA FAIXA 0 A 10' TO WRK-MOTIVO-LOG
+               CALL 'EXCPRTN' USING WRK-PROGRAMA-ID
+                   WRK-REFERENCIA-LOG WRK-MOTIVO-LOG
+               END-CALL
+           END-IF.
+           READ STUDENT-GRADES-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-VALIDAR-NOTAS.
+           MOVE 'S' TO WRK-NOTAS-VALIDAS.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1
+                   UNTIL WRK-SUB > ALUNO-QT-NOTAS
+               IF ALUNO-NOTA (WRK-SUB) > 10
+                   MOVE 'N' TO WRK-NOTAS-VALIDAS
+               END-IF
+           END-PERFORM.
+
+       0220-CALCULAR-MEDIA.
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1
+                   UNTIL WRK-SUB > ALUNO-QT-NOTAS
+               COMPUTE WRK-SOMA-NOTAS =
+                   WRK-SOMA-NOTAS +
+                   (ALUNO-NOTA (WRK-SUB) * ALUNO-PESO (WRK-SUB))
+               ADD ALUNO-PESO (WRK-SUB) TO WRK-SOMA-PESOS
+           END-PERFORM.
+           IF WRK-SOMA-PESOS > ZEROS
+               COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+
+       0230-CLASSIFICAR.
+           MOVE 'N' TO WRK-ESCALA-ACHADA.
+           MOVE 'REPROVADO' TO WRK-RESULTADO.
+           PERFORM 0231-PROCURAR-FAIXA
+               VARYING IX-ESCALA FROM 1 BY 1
+               UNTIL IX-ESCALA > WRK-QT-ESCALAS OR ESCALA-ACHADA.
+           IF WRK-RESULTADO = 'REPROVADO'
+               ADD 1 TO WRK-QT-REPROVADOS
+           END-IF.
+
+       0231-PROCURAR-FAIXA.
+           IF WRK-MEDIA >= TB-ESCALA-MINIMA (IX-ESCALA)
+               MOVE TB-ESCALA-ROTULO (IX-ESCALA) TO WRK-RESULTADO
+               ADD 1 TO TB-DIST-QT (IX-ESCALA)
+               MOVE 'S' TO WRK-ESCALA-ACHADA
+           END-IF.
+
+       0240-IMPRIMIR-BOLETIM.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           DISPLAY 'ALUNO ' ALUNO-MATRICULA ' ' ALUNO-NOME
+               ' MEDIA ' WRK-MEDIA-ED ' RESULTADO ' WRK-RESULTADO.
+           MOVE 'L' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+
+       0300-FINALIZAR.
+           CLOSE STUDENT-GRADES-FILE.
+           DISPLAY ' ---------------------- '.
+           DISPLAY 'ALUNOS AVALIADOS   : ' WRK-QT-ALUNOS.
+           DISPLAY 'ALUNOS REJEITADOS  : ' WRK-QT-INVALIDOS.
+           DISPLAY ' '.
+           DISPLAY 'DISTRIBUICAO DE CONCEITOS (ESCALA UTILIZADA)'.
+           PERFORM VARYING IX-DIST FROM 1 BY 1
+                   UNTIL IX-DIST > WRK-QT-ESCALAS
+               DISPLAY '  ' TB-DIST-ROTULO (IX-DIST)
+                   ' (NOTA MINIMA '
+                   TB-ESCALA-MINIMA (IX-DIST)
+                   ') ...... ' TB-DIST-QT (IX-DIST) ' ALUNO(S)'
+           END-PERFORM.
+           DISPLAY '  REPROVADO  (ABAIXO DA ULTIMA FAIXA) ...... '
+               WRK-QT-REPROVADOS ' ALUNO(S)'.
+           MOVE WRK-QT-ALUNOS      TO WRK-CTLT-LIDOS.
+           COMPUTE WRK-CTLT-PROCESSADOS = WRK-QT-ALUNOS
+               - WRK-QT-INVALIDOS.
+           MOVE WRK-QT-INVALIDOS   TO WRK-CTLT-REJEITADOS.
+           CALL 'CTLTOTRTN' USING WRK-PROGRAMA-ID WRK-CTLT-LIDOS
+               WRK-CTLT-PROCESSADOS WRK-CTLT-REJEITADOS
+           END-CALL.
+           MOVE 'F' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
+           DISPLAY ' FINAL DO BOLETIM DA TURMA '.
