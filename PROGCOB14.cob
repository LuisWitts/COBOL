@@ -7,34 +7,85 @@
       *    UTILIZAR COMANDO PERFORM TIMES
       *    data = 03/04/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  REAPROVEITADA A TABUADA (PERFORM TIMES)
+      *                     PARA GERAR UMA TABELA DE PRECOS POR
+      *                     QUANTIDADE (1 A 10) DE CADA PRODUTO DO
+      *                     CADASTRO PRODUCT-MASTER, EM VEZ DE UM
+      *                     UNICO NUMERO DIGITADO PELO OPERADOR.
+      *    09/08/2026  LCW  MODO COMPANHEIRO DE TABELA DE DIVISAO:
+      *                     ALEM DO PRECO POR QUANTIDADE, TAMBEM
+      *                     IMPRIME O CUSTO UNITARIO DE CADA PRODUTO
+      *                     SE FRACIONADO EM 1 A 10 PARTES (PRECO /
+      *                     QUANTIDADE), PARA QUEM PRECISA REPARTIR
+      *                     UM LOTE FECHADO.
       **********************************************
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER-FILE ASSIGN TO 'PRODMAST'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUMERO  PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR  PIC 9(02) VALUE 1.
-       77 WRK-RESULTADO  PIC 9(02) VALUE ZEROS.
+       FILE SECTION.
+       FD  PRODUCT-MASTER-FILE.
+           COPY 'PRODMAST.cob'.
 
+       WORKING-STORAGE SECTION.
+       77 WRK-EOF        PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO         VALUE 'S'.
+       77 WRK-CONTADOR   PIC 9(02) VALUE 1.
+       77 WRK-RESULTADO  PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-UNITARIO   PIC 9(05)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
            PERFORM 0300-FINALIZAR.
-
-
            STOP RUN.
+
        0100-INICIALIZAR.
-           ACCEPT WRK-NUMERO.
+           OPEN INPUT PRODUCT-MASTER-FILE.
+           READ PRODUCT-MASTER-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
 
        0200-PROCESSAR.
+           DISPLAY '==================================='.
+           DISPLAY 'PRODUTO ' PROD-CODIGO ' ' PROD-DESCRICAO.
+           PERFORM 0210-TABELA-PRECOS.
+           PERFORM 0220-TABELA-UNITARIO.
+           READ PRODUCT-MASTER-FILE
+               AT END MOVE 'S' TO WRK-EOF
+           END-READ.
+
+       0210-TABELA-PRECOS.
+           DISPLAY ' TABELA DE PRECOS POR QUANTIDADE'.
+           MOVE 1 TO WRK-CONTADOR.
+           PERFORM 10 TIMES
+               COMPUTE WRK-RESULTADO = (PROD-PRECO * WRK-CONTADOR)
+               DISPLAY '  |' WRK-CONTADOR 'X' PROD-PRECO '='
+                   WRK-RESULTADO '|'
+               ADD 1 TO WRK-CONTADOR
+           END-PERFORM.
+
+       0220-TABELA-UNITARIO.
+           DISPLAY ' TABELA DE CUSTO UNITARIO SE FRACIONADO'.
+           MOVE 1 TO WRK-CONTADOR.
            PERFORM 10 TIMES
-           COMPUTE WRK-RESULTADO = (WRK-NUMERO * WRK-CONTADOR)
-            DISPLAY '|' WRK-NUMERO 'X' WRK-CONTADOR '=' WRK-RESULTADO'|'
-            ADD 1 TO WRK-CONTADOR
+               COMPUTE WRK-UNITARIO = PROD-PRECO / WRK-CONTADOR
+               DISPLAY '  |' PROD-PRECO '/' WRK-CONTADOR '='
+                   WRK-UNITARIO '|'
+               ADD 1 TO WRK-CONTADOR
            END-PERFORM.
+
        0300-FINALIZAR.
+           CLOSE PRODUCT-MASTER-FILE.
            DISPLAY ' ---------------------- '.
            DISPLAY ' FINAL DO PROGRAMINHA '.
