@@ -0,0 +1,13 @@
+      *    USRSEC.cob - LAYOUT DO CADASTRO DE SEGURANCA DE USUARIOS
+      *    (USER-SECURITY-FILE), USADO PELO PROGCOB10 PARA AUTORIZAR
+      *    O ACESSO EM VEZ DE CONFIAR NO NIVEL DIGITADO PELO OPERADOR.
+       01  USER-SECURITY-RECORD.
+           02  USEC-USUARIO           PIC X(20).
+           02  USEC-SENHA             PIC X(10).
+           02  USEC-NIVEL             PIC 9(02).
+               88  USEC-NIVEL-ADM               VALUE 01.
+               88  USEC-NIVEL-SUPERVISOR        VALUE 02.
+               88  USEC-NIVEL-USER              VALUE 03.
+           02  USEC-TENTATIVAS        PIC 9(02).
+           02  USEC-BLOQUEADO         PIC X(01).
+               88  USEC-CONTA-BLOQUEADA          VALUE 'S'.
