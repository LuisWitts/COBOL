@@ -7,34 +7,207 @@
       *    UTILIZAR VARIAVEL NIVEL 88
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  NIVEL DE ACESSO AGORA VEM DE UM CADASTRO
+      *                     DE SEGURANCA PERSISTENTE (USER-SECURITY-
+      *                     FILE), EM VEZ DE SER DIGITADO DIRETAMENTE
+      *                     PELO OPERADOR.
+      *    09/08/2026  LCW  AUTENTICACAO POR SENHA (ACCEPT SEM ECO)
+      *                     CONFERIDA CONTRA O CADASTRO ANTES DE
+      *                     CONCEDER QUALQUER NIVEL DE ACESSO.
+      *    09/08/2026  LCW  TENTATIVAS NAO AUTORIZADAS (USUARIO
+      *                     DESCONHECIDO, SENHA INCORRETA OU CONTA
+      *                     BLOQUEADA) GRAVADAS EM LOG DE AUDITORIA
+      *                     DE ACESSO COM USUARIO, NIVEL E DATA/HORA.
+      *    09/08/2026  LCW  ADICIONADO NIVEL INTERMEDIARIO SUPERVISOR,
+      *                     ENTRE USER E ADM - VER MATRIZ DE
+      *                     AUTORIZACAO ABAIXO.
+      *    09/08/2026  LCW  BLOQUEIO DE CONTA APOS TENTATIVAS DE SENHA
+      *                     CONSECUTIVAS MAL SUCEDIDAS, CONTADAS NO
+      *                     PROPRIO CADASTRO DE SEGURANCA.
+      *    09/08/2026  LCW  TODA TENTATIVA NAO AUTORIZADA TAMBEM E
+      *                     GRAVADA NO LOG DE EXCECOES COMPARTILHADO
+      *                     (EXCPRTN), PARA CONFERENCIA CENTRALIZADA
+      *                     JUNTO COM OS DEMAIS JOBS DO DIA.
+      *    09/08/2026  LCW  CORRIGIDA A MATRIZ DE AUTORIZACAO ABAIXO,
+      *                     QUE CITAVA DESBLOQUEIO DE CONTA COMO
+      *                     CAPACIDADE DO ADM/SUPERVISOR SEM QUE ESSE
+      *                     PROGRAMA TENHA ESSA OPCAO.
+      *    09/08/2026  LCW  WRK-MOTIVO/AUDIT-MOTIVO AMPLIADOS DE
+      *                     X(30) PARA X(34), POIS A MENSAGEM DE
+      *                     BLOQUEIO POR EXCESSO DE TENTATIVAS TINHA
+      *                     33 CARACTERES E ESTAVA SENDO TRUNCADA NA
+      *                     AUDITORIA E NO LOG DE EXCECOES.
+      *
+      *    MATRIZ DE AUTORIZACAO (NIVEIS DE ACESSO)
+      *    ------------------------------------------------------
+      *    ADM         - ACESSO TOTAL. CADASTRO E MANUTENCAO DE
+      *                  USUARIOS, EXECUCAO DE QUALQUER JOB DO
+      *                  SISTEMA.
+      *    SUPERVISOR  - ACESSO DE PISO. PODE EXECUTAR OS JOBS DE
+      *                  LOTE (FOLHA, NOTAS, VENDAS) E CONSULTAR
+      *                  RELATORIOS, MAS NAO CADASTRA USUARIOS.
+      *    USER        - ACESSO BASICO. SOMENTE CONSULTA/EXECUCAO DOS
+      *                  JOBS DO DIA A DIA JA AUTORIZADOS PARA O SEU
+      *                  SETOR.
+      *
+      *    O DESBLOQUEIO DE UMA CONTA TRAVADA (USEC-CONTA-BLOQUEADA)
+      *    AINDA E FEITO DIRETAMENTE NO CADASTRO DE SEGURANCA
+      *    (USRSEC), FORA DESTE PROGRAMA - NAO HA OPCAO DE
+      *    DESBLOQUEIO AQUI.
       **********************************************
+
        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-SECURITY-FILE ASSIGN TO 'USRSEC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USEC-USUARIO
+               FILE STATUS IS WRK-USEC-STATUS.
+
+           SELECT ACCESS-AUDIT-FILE ASSIGN TO 'ACCAUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-SECURITY-FILE.
+           COPY 'USRSEC.cob'.
+
+       FD  ACCESS-AUDIT-FILE.
+       01  ACCESS-AUDIT-RECORD.
+           02  AUDIT-USUARIO          PIC X(20).
+           02  AUDIT-SEP1             PIC X(02).
+           02  AUDIT-NIVEL            PIC 9(02).
+           02  AUDIT-SEP2             PIC X(02).
+           02  AUDIT-MOTIVO           PIC X(34).
+           02  AUDIT-SEP3             PIC X(02).
+           02  AUDIT-DATA             PIC 9(08).
+           02  AUDIT-SEP4             PIC X(02).
+           02  AUDIT-HORA             PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       77 WRK-USUARIO  PIC X(20) VALUE SPACES.
-       77 WRK-NIVEL    PIC 9(02) VALUE ZEROS.
-           88 ADM   VALUE 01.
-           88 USER  VALUE 02.
+       77  WRK-USUARIO                PIC X(20) VALUE SPACES.
+       77  WRK-SENHA                  PIC X(10) VALUE SPACES.
+       77  WRK-USEC-STATUS            PIC X(02) VALUE SPACES.
+       77  WRK-AUDIT-STATUS           PIC X(02) VALUE SPACES.
+       77  WRK-USUARIO-ACHADO         PIC X(01) VALUE 'N'.
+           88  USUARIO-ACHADO                   VALUE 'S'.
+       77  WRK-LIMITE-TENTATIVAS      PIC 9(02) VALUE 3.
+       77  WRK-MOTIVO                 PIC X(34) VALUE SPACES.
+       77  WRK-NIVEL-AUDIT            PIC 9(02) VALUE ZEROS.
+       77  WRK-PROGRAMA-ID            PIC X(09) VALUE 'PROGCOB10'.
+       77  WRK-MOTIVO-LOG             PIC X(40) VALUE SPACES.
+       01  WRK-DATA-HORA.
+           02  WRK-DATA               PIC 9(08).
+           02  WRK-HORA               PIC 9(08).
 
        PROCEDURE DIVISION.
-       DISPLAY 'USUARIO...'
-       ACCEPT WRK-USUARIO.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
 
-       DISPLAY 'NIVEL ...'
-       ACCEPT WRK-NIVEL.
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+           OPEN I-O USER-SECURITY-FILE.
+           IF WRK-USEC-STATUS = '35'
+               OPEN OUTPUT USER-SECURITY-FILE
+               CLOSE USER-SECURITY-FILE
+               OPEN I-O USER-SECURITY-FILE
+           END-IF.
+           PERFORM 0110-ABRIR-AUDITORIA.
 
-       IF ADM
-           DISPLAY 'NIVEL - ADMINISTRADOR'
-       ELSE
-       IF USER
-           DISPLAY 'NIVEL - USUARIO'
-       ELSE
-           DISPLAY 'USUARIO NÃO AUTORIZADO'
-       END-IF
-       END-IF
+      *    UM ARQUIVO DE AUDITORIA EM LINE SEQUENTIAL PRECISA
+      *    EXISTIR ANTES DE PODER SER ABERTO EM EXTEND; SE FOR A
+      *    PRIMEIRA EXECUCAO, CRIAMOS O ARQUIVO VAZIO PRIMEIRO.
+       0110-ABRIR-AUDITORIA.
+           OPEN EXTEND ACCESS-AUDIT-FILE.
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT ACCESS-AUDIT-FILE
+               CLOSE ACCESS-AUDIT-FILE
+               OPEN EXTEND ACCESS-AUDIT-FILE
+           END-IF.
 
+       0200-PROCESSAR.
+           DISPLAY 'USUARIO...'.
+           ACCEPT WRK-USUARIO.
+           MOVE WRK-USUARIO TO USEC-USUARIO.
+           MOVE 'N' TO WRK-USUARIO-ACHADO.
+           READ USER-SECURITY-FILE
+               INVALID KEY
+                   MOVE 'N' TO WRK-USUARIO-ACHADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-USUARIO-ACHADO
+           END-READ.
 
-           STOP RUN.
+           IF NOT USUARIO-ACHADO
+               DISPLAY 'USUARIO NAO AUTORIZADO'
+               MOVE ZEROS TO WRK-NIVEL-AUDIT
+               MOVE 'USUARIO NAO CADASTRADO' TO WRK-MOTIVO
+               PERFORM 0220-GRAVAR-AUDITORIA
+           ELSE
+               IF USEC-CONTA-BLOQUEADA
+                   DISPLAY 'CONTA BLOQUEADA - PROCURE O ADMINISTRADOR'
+                   MOVE USEC-NIVEL TO WRK-NIVEL-AUDIT
+                   MOVE 'CONTA BLOQUEADA' TO WRK-MOTIVO
+                   PERFORM 0220-GRAVAR-AUDITORIA
+               ELSE
+                   PERFORM 0210-AUTENTICAR
+               END-IF
+           END-IF.
+
+       0210-AUTENTICAR.
+           DISPLAY 'SENHA...'.
+           ACCEPT WRK-SENHA WITH NO ECHO.
+           IF WRK-SENHA = USEC-SENHA
+               MOVE ZEROS TO USEC-TENTATIVAS
+               REWRITE USER-SECURITY-RECORD
+               EVALUATE TRUE
+                   WHEN USEC-NIVEL-ADM
+                       DISPLAY 'NIVEL - ADMINISTRADOR'
+                   WHEN USEC-NIVEL-SUPERVISOR
+                       DISPLAY 'NIVEL - SUPERVISOR'
+                   WHEN USEC-NIVEL-USER
+                       DISPLAY 'NIVEL - USUARIO'
+               END-EVALUATE
+           ELSE
+               ADD 1 TO USEC-TENTATIVAS
+               MOVE USEC-NIVEL TO WRK-NIVEL-AUDIT
+               IF USEC-TENTATIVAS >= WRK-LIMITE-TENTATIVAS
+                   MOVE 'S' TO USEC-BLOQUEADO
+                   DISPLAY
+                     'SENHA INCORRETA - CONTA BLOQUEADA POR EXCESSO'
+                   MOVE 'SENHA INCORRETA - CONTA BLOQUEADA'
+                       TO WRK-MOTIVO
+               ELSE
+                   DISPLAY 'SENHA INCORRETA'
+                   MOVE 'SENHA INCORRETA' TO WRK-MOTIVO
+               END-IF
+               REWRITE USER-SECURITY-RECORD
+               PERFORM 0220-GRAVAR-AUDITORIA
+           END-IF.
+
+       0220-GRAVAR-AUDITORIA.
+           INITIALIZE ACCESS-AUDIT-RECORD.
+           MOVE WRK-USUARIO    TO AUDIT-USUARIO.
+           MOVE WRK-NIVEL-AUDIT TO AUDIT-NIVEL.
+           MOVE WRK-MOTIVO  TO AUDIT-MOTIVO.
+           MOVE WRK-DATA    TO AUDIT-DATA.
+           MOVE WRK-HORA    TO AUDIT-HORA.
+           WRITE ACCESS-AUDIT-RECORD.
+           MOVE WRK-MOTIVO TO WRK-MOTIVO-LOG.
+           CALL 'EXCPRTN' USING WRK-PROGRAMA-ID WRK-USUARIO
+               WRK-MOTIVO-LOG
+           END-CALL.
+
+       0300-FINALIZAR.
+           CLOSE USER-SECURITY-FILE.
+           CLOSE ACCESS-AUDIT-FILE.
