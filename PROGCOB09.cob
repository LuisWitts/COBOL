@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB08.
+       PROGRAM-ID. PROGCOB09.
       **********************************************
       *    area de comentarios - remarks
       *    author = Luis Carlos Witts
@@ -7,33 +7,131 @@
       *    UTILIZAR COMANDOS IF /ELSE/END-IF
       *    data = 12/03/2020
       *
+      *    MODIFICATION HISTORY
+      *    09/08/2026  LCW  CORRIGIDO PROGRAM-ID (ESTAVA GRAVADO COMO
+      *                     PROGCOB08 POR COPIA-E-COLA).
+      *    09/08/2026  LCW  VALIDACAO DE FAIXA (0 A 10) NAS NOTAS
+      *                     INFORMADAS; NOTA FORA DA FAIXA E REJEITADA
+      *                     EM VEZ DE ENTRAR NA MEDIA.
+      *    09/08/2026  LCW  OS CORTES DE APROV-BONUS/APROVADO/
+      *                     RECUPERACAO/REPROVADO, ANTES FIXOS NO
+      *                     EVALUATE, AGORA VEM DO ARQUIVO DE
+      *                     PARAMETROS GRADSCAL (A MESMA ESCALA
+      *                     CONFIGURAVEL USADA PELO BOLETIM EM LOTE DO
+      *                     PROGCOB08), PARA QUE UMA MUDANCA DE CORTE
+      *                     NAO EXIJA RECOMPILACAO.
+      *    09/08/2026  LCW  NOTA REJEITADA TAMBEM GRAVADA NO LOG DE
+      *                     EXCECOES COMPARTILHADO (EXCPRTN).
+      *    09/08/2026  LCW  CABECALHO/RODAPE PADRAO VIA RPTHDRTN.
       **********************************************
+
        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-SCALE-FILE ASSIGN TO 'GRADSCAL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-SCALE-FILE.
+           COPY 'GRADSCAL.cob'.
+
        WORKING-STORAGE SECTION.
        77 WRK-NOTA1  PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2  PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA  PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTAS-VALIDAS      PIC X(01) VALUE 'S'.
+           88  NOTAS-VALIDAS               VALUE 'S'.
+       77 WRK-RESULTADO          PIC X(12) VALUE SPACES.
 
+       01  TB-ESCALA-TABELA.
+           02  TB-ESCALA OCCURS 10 TIMES INDEXED BY IX-ESCALA.
+               03  TB-ESCALA-ROTULO      PIC X(12).
+               03  TB-ESCALA-MINIMA      PIC 9(02)V99.
+       77  WRK-QT-ESCALAS            PIC 9(02) VALUE ZEROS.
+       77  WRK-ESCALA-EOF            PIC X(01) VALUE 'N'.
+           88  FIM-ESCALA                      VALUE 'S'.
+       77  WRK-ESCALA-ACHADA         PIC X(01) VALUE 'N'.
+           88  ESCALA-ACHADA                   VALUE 'S'.
+       77  WRK-PROGRAMA-ID           PIC X(09) VALUE 'PROGCOB09'.
+       77  WRK-REFERENCIA-LOG        PIC X(20) VALUE SPACES.
+       77  WRK-MOTIVO-LOG            PIC X(40) VALUE SPACES.
+       77  WRK-RPT-FUNCAO            PIC X(01) VALUE SPACES.
+       77  WRK-RPT-TITULO            PIC X(40)
+           VALUE 'NOTA DE UM ALUNO'.
 
        PROCEDURE DIVISION.
+           PERFORM 0110-CARREGAR-ESCALA.
+           MOVE 'I' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
 
-               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2.
-               DISPLAY 'MEDIA  ' WRK-MEDIA.
-                   EVALUATE WRK-MEDIA
-               WHEN 10
-                   DISPLAY 'APROV - BONUS '
-               WHEN 6 THRU 9,9
-                   DISPLAY 'APROVADO !'
-               WHEN 2 THRU 5,9
-                   DISPLAY 'RECUPERACAO !'
-               WHEN OTHER
-                   DISPLAY 'REPROVADO !'
-               END-EVALUATE.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+               MOVE 'N' TO WRK-NOTAS-VALIDAS
+           ELSE
+               MOVE 'S' TO WRK-NOTAS-VALIDAS
+           END-IF.
+
+           IF NOTAS-VALIDAS
+               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2
+               DISPLAY 'MEDIA  ' WRK-MEDIA
+               PERFORM 0120-CLASSIFICAR
+               DISPLAY WRK-RESULTADO
+               MOVE 'L' TO WRK-RPT-FUNCAO
+               CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+                   WRK-RPT-TITULO
+               END-CALL
+           ELSE
+               DISPLAY 'NOTA FORA DA FAIXA 0 A 10 - REJEITADA'
+               STRING 'NOTA1=' WRK-NOTA1 ' NOTA2=' WRK-NOTA2
+                   DELIMITED BY SIZE INTO WRK-REFERENCIA-LOG
+               END-STRING
+               MOVE 'NOTA FORA DA FAIXA 0 A 10' TO WRK-MOTIVO-LOG
+               CALL 'EXCPRTN' USING WRK-PROGRAMA-ID
+                   WRK-REFERENCIA-LOG WRK-MOTIVO-LOG
+               END-CALL
+           END-IF.
+
+           MOVE 'F' TO WRK-RPT-FUNCAO.
+           CALL 'RPTHDRTN' USING WRK-RPT-FUNCAO WRK-PROGRAMA-ID
+               WRK-RPT-TITULO
+           END-CALL.
 
            STOP RUN.
+
+       0110-CARREGAR-ESCALA.
+           OPEN INPUT GRADE-SCALE-FILE.
+           READ GRADE-SCALE-FILE
+               AT END MOVE 'S' TO WRK-ESCALA-EOF
+           END-READ.
+           PERFORM 0111-LER-ESCALA UNTIL FIM-ESCALA.
+           CLOSE GRADE-SCALE-FILE.
+
+       0111-LER-ESCALA.
+           ADD 1 TO WRK-QT-ESCALAS.
+           SET IX-ESCALA TO WRK-QT-ESCALAS.
+           MOVE ESCALA-ROTULO      TO TB-ESCALA-ROTULO (IX-ESCALA).
+           MOVE ESCALA-NOTA-MINIMA TO TB-ESCALA-MINIMA (IX-ESCALA).
+           READ GRADE-SCALE-FILE
+               AT END MOVE 'S' TO WRK-ESCALA-EOF
+           END-READ.
+
+       0120-CLASSIFICAR.
+           MOVE 'N' TO WRK-ESCALA-ACHADA.
+           MOVE 'REPROVADO' TO WRK-RESULTADO.
+           PERFORM 0121-PROCURAR-FAIXA
+               VARYING IX-ESCALA FROM 1 BY 1
+               UNTIL IX-ESCALA > WRK-QT-ESCALAS OR ESCALA-ACHADA.
+
+       0121-PROCURAR-FAIXA.
+           IF WRK-MEDIA >= TB-ESCALA-MINIMA (IX-ESCALA)
+               MOVE TB-ESCALA-ROTULO (IX-ESCALA) TO WRK-RESULTADO
+               MOVE 'S' TO WRK-ESCALA-ACHADA
+           END-IF.
