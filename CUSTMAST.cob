@@ -0,0 +1,8 @@
+      *    CUSTMAST.cob
+      *    LAYOUT DO CADASTRO DE CLIENTES, COMPARTILHADO PELOS
+      *    JOBS QUE PRECISAM LER OU GRAVAR UM CLIENTE (CPFSWEEP,
+      *    VARREDURAS DE CADASTRO, ETC).
+       01  CUSTOMER-RECORD.
+           02  CUST-NUMERO           PIC 9(06).
+           02  CUST-NOME             PIC X(20).
+           02  CUST-CPF              PIC X(11).
